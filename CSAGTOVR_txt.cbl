@@ -0,0 +1,92 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGTOVR"                             *
+      *         AGENT-FLAG ONLINE OVERRIDE LOOKUP SUBROUTINE            *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGTOVR.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  THIS PROGRAM IS ONLY USED IN CICS -- IT IS ONLY EVER CALLED   *
+      *  BY CSAGTTYP_PROC, WHICH IS ITSELF CICS-ONLY.  CALLED ONCE PER *
+      *  TABLE ENTRY THAT MATCHES THE CALLER'S AGENT COMPANY/TYPE      *
+      *  SALES PROGRAM TO SEE WHETHER SALES OPS HAS SAVED AN ONLINE    *
+      *  OVERRIDE FOR THAT SAME KEY THROUGH CSAGTMNT.  AN INACTIVE     *
+      *  OVERRIDE IS TREATED AS NOT-FOUND, SO DEACTIVATING AN ENTRY    *
+      *  FALLS BACK TO THE COMPILED WT-AGENT-FLAG-TABLE VALUE.         *
+      *                                                                *
+      *  INPUT:   AGTFLAG  - AGENT-FLAG ONLINE OVERRIDE (CSAGTVSM),    *
+      *                       VSAM KSDS, DEFINED IN THE CICS FCT --    *
+      *                       NOT OPENED BY THIS PROGRAM                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+080926*  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WC-CONSTANTS.
+           05  WC-FILE                     PIC X(08) VALUE 'AGTFLAG'.
+
+       01  WS-RESP-AREA                    PIC S9(08) COMP.
+
+           COPY CSAGTVSM.
+
+       LINKAGE SECTION.
+
+           COPY CSAGTOVR.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION USING CSAGTOVR-PARMS.
+
+       0000-MAIN.
+
+           MOVE CSAGTOVR-I-AGENT-LOCATION     TO CSAGT-V-AGENT-LOCATION.
+           MOVE CSAGTOVR-I-TYPE-SALES-PROGRAM TO
+               CSAGT-V-TYPE-SALES-PROGRAM.
+
+           EXEC CICS
+               READ FILE    (WC-FILE)
+                    RIDFLD  (CSAGT-V-KEY)
+                    INTO    (CSAGT-VSAM-RECORD)
+                    RESP    (WS-RESP-AREA)
+           END-EXEC.
+
+           SET CSAGTOVR-O-RC-NOT-FOUND        TO TRUE.
+           MOVE SPACES                        TO CSAGTOVR-O-AGENT-FLAG.
+
+           IF  WS-RESP-AREA = DFHRESP(NORMAL)
+           AND CSAGT-V-ACTIVE
+               SET CSAGTOVR-O-RC-FOUND        TO TRUE
+               MOVE CSAGT-V-AGENT-FLAG        TO CSAGTOVR-O-AGENT-FLAG
+           END-IF.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
