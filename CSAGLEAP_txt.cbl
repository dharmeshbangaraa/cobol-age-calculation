@@ -0,0 +1,250 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGLEAP"                             *
+      *        FEBRUARY 29 BIRTHDAY DIAGNOSTIC PASS (CSAGECAL)         *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGLEAP.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  LEAP-DAY BIRTHDAYS ARE THE ONE CASE WHERE A PASSENGER'S BIRTH *
+      *  DATE MAY NOT EXIST IN THE CURRENT YEAR.  THIS JOB SCANS THE   *
+      *  FULL MANIFEST FOR BIRTH DATES OF FEBRUARY 29TH, RUNS EACH ONE *
+      *  THROUGH CSAGECAL THE SAME WAY ANY OTHER BOOKING WOULD BE, AND *
+      *  PRINTS A DIAGNOSTIC LINE SO SOMEONE CAN CONFIRM THE RESULT    *
+      *  LOOKS RIGHT -- ANY RECORD WHERE CSAGECAL DOES NOT RETURN      *
+      *  RC-OK IS FLAGGED AS AN ANOMALY FOR FOLLOW-UP.                 *
+      *                                                                *
+      *  INPUT:   PASSENGER-FILE  - FULL SAILING MANIFEST (CSPAXREC)   *
+      *  OUTPUT:  LEAP-DIAG-RPT   - FEBRUARY 29 DIAGNOSTIC REPORT      *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSENGER-FILE    ASSIGN TO PAXFILE
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LEAP-DIAG-RPT     ASSIGN TO LEAPRPT
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PASSENGER-FILE
+           RECORDING MODE IS F.
+           COPY CSPAXREC.
+
+       FD  LEAP-DIAG-RPT
+           RECORDING MODE IS F.
+       01  DIAG-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+
+       77  WS-RECORDS-READ                 PIC 9(07) COMP VALUE ZERO.
+       77  WS-LEAP-BIRTHDAYS-FOUND         PIC 9(07) COMP VALUE ZERO.
+       77  WS-ANOMALIES-FOUND              PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               'CSAGLEAP - FEBRUARY 29 BIRTHDAY CHECK  '.
+           05  FILLER                      PIC X(92) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(10) VALUE 'BOOKING'.
+           05  FILLER                      PIC X(12) VALUE 'BIRTH DATE'.
+           05  FILLER                      PIC X(03) VALUE 'RC'.
+           05  FILLER                      PIC X(08) VALUE 'AGE-ACT'.
+           05  FILLER                      PIC X(08) VALUE 'AGE-YRS'.
+           05  FILLER                      PIC X(09) VALUE 'STATUS'.
+           05  FILLER                      PIC X(82) VALUE SPACES.
+
+       01  WS-REPORT-LINE.
+           05  WS-R-BOOKING-ID             PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-R-BIRTH-CCYYMMDD         PIC 9(08).
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  WS-R-RETURN-CODE            PIC X(02).
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  WS-R-AGE-ACTUAL             PIC X(03).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-R-AGE-YEARS              PIC 9(03).
+           05  FILLER                      PIC X(06) VALUE SPACES.
+           05  WS-R-STATUS                 PIC X(08).
+           05  FILLER                      PIC X(75) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'RECORDS READ ......'.
+           05  WS-T-RECORDS-READ           PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'FEB 29 BIRTHDAYS ...'.
+           05  WS-T-LEAP-BIRTHDAYS         PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'ANOMALIES FOUND ....'.
+           05  WS-T-ANOMALIES              PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(35) VALUE SPACES.
+
+           COPY CSAGECAL.
+
+080926 77  WC-CSAGBRCO                      PIC X(08) VALUE 'CSAGBRCO'.
+
+080926     COPY CSAGBRCO.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-PAX     THRU 2000-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME THE READ  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN INPUT  PASSENGER-FILE.
+           OPEN OUTPUT LEAP-DIAG-RPT.
+
+           WRITE DIAG-LINE                FROM WS-HEADING-1.
+           WRITE DIAG-LINE                FROM WS-HEADING-2.
+
+           PERFORM 1200-READ-PAX         THRU 1200-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-READ-PAX - READ ONE PASSENGER RECORD                    *
+      *----------------------------------------------------------------*
+       1200-READ-PAX.
+
+           READ PASSENGER-FILE
+               AT END
+                   SET WS-EOF             TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-PROCESS-PAX - SELECT FEBRUARY 29 BIRTHDAYS AND RUN THEM  *
+      *                     THROUGH CSAGECAL                           *
+      *----------------------------------------------------------------*
+       2000-PROCESS-PAX.
+
+           IF  CSPAX-BIRTH-CCYYMMDD (5:2) = '02'
+           AND CSPAX-BIRTH-CCYYMMDD (7:2) = '29'
+               PERFORM 2100-CHECK-BIRTHDAY THRU 2100-EXIT
+           END-IF.
+
+           PERFORM 1200-READ-PAX         THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-CHECK-BIRTHDAY - CALL CSAGECAL AND PRINT ONE DIAGNOSTIC  *
+      *                        LINE                                    *
+      *----------------------------------------------------------------*
+       2100-CHECK-BIRTHDAY.
+
+           ADD 1 TO WS-LEAP-BIRTHDAYS-FOUND.
+
+           MOVE CSPAX-BIRTH-CCYYMMDD      TO CSAGECAL-I-BIRTH-CCYYMMDD.
+           MOVE CSPAX-DEPART-DATE-GREG    TO
+               CSAGECAL-I-DEPART-DATE-GREG.
+           MOVE SPACES                    TO
+               CSAGECAL-I-DEPART-DATE-INTL.
+           MOVE SPACES                    TO
+               CSAGECAL-I-MILESTONE-DATE-INTL.
+           MOVE ZERO                      TO
+               CSAGECAL-I-MILESTONE-DATE-GREG.
+
+080926     MOVE CSPAX-BRAND-CODE          TO CSAGBRCO-I-BRAND-CODE.
+080926     MOVE CSPAX-ITINERARY-CODE      TO CSAGBRCO-I-ITINERARY-CODE.
+080926     CALL WC-CSAGBRCO               USING CSAGBRCO-PARMS.
+080926     MOVE CSAGBRCO-O-CUTOFF-YEARS   TO
+080926         CSAGECAL-I-CALC-AGE-IN-MONTHS.
+
+           CALL 'CSAGECAL'                USING CSAGECAL-PARMS.
+
+           MOVE CSPAX-BOOKING-ID          TO WS-R-BOOKING-ID.
+           MOVE CSPAX-BIRTH-CCYYMMDD      TO WS-R-BIRTH-CCYYMMDD.
+           MOVE CSAGECAL-O-RETURN-CODE    TO WS-R-RETURN-CODE.
+
+           IF  CSAGECAL-O-RC-OK
+               MOVE CSAGECAL-O-AGE-ACTUAL  TO WS-R-AGE-ACTUAL
+               MOVE CSAGECAL-O-AGE-YEARS   TO WS-R-AGE-YEARS
+               MOVE 'OK'                   TO WS-R-STATUS
+           ELSE
+               MOVE SPACES                 TO WS-R-AGE-ACTUAL
+               MOVE ZERO                   TO WS-R-AGE-YEARS
+               MOVE 'ANOMALY'              TO WS-R-STATUS
+               ADD 1 TO WS-ANOMALIES-FOUND
+           END-IF.
+
+           WRITE DIAG-LINE                 FROM WS-REPORT-LINE.
+
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-TERMINATE - WRITE TOTALS AND CLOSE FILES                 *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+
+           MOVE WS-RECORDS-READ            TO WS-T-RECORDS-READ.
+           MOVE WS-LEAP-BIRTHDAYS-FOUND     TO WS-T-LEAP-BIRTHDAYS.
+           MOVE WS-ANOMALIES-FOUND          TO WS-T-ANOMALIES.
+           WRITE DIAG-LINE                 FROM WS-TOTAL-LINE.
+
+           CLOSE PASSENGER-FILE.
+           CLOSE LEAP-DIAG-RPT.
+
+       8000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
