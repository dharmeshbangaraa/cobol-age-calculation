@@ -27,6 +27,22 @@
 060309*  06/03/09  MURSHID     JEGR-7SHJ55; FIX MONTHS CALC WHEN BIRTH  00225028
 060309*                        MONTH = DEPART MONTH AND BIRTHDAY <=     00226028
 060309*                        SAIL DAY.                                00227028
+080926*  08/09/26  M.ANDREOLI  ADD RC FOR BIRTH DATE AFTER DEPART DATE  00227508
+080926*  08/09/26  M.ANDREOLI  ADD REVERSE LOOKUP MODE (TARGET AGE TO   00227608
+080926*                        CUTOFF BIRTH DATE)                       00227708
+080926*  08/09/26  M.ANDREOLI  LOG DEPART/MILESTONE DATE FORMAT USAGE   00227808
+080926*                        TO CSAGFLOG FOR MONTHLY RECONCILIATION  00227908
+080926*  08/09/26  M.ANDREOLI  SKIP THE CSAGFLOG CALL WHEN CALLED       00227928
+080926*                        ONLINE (CSAGECAL-I-ONLINE-SW) -- CSAGFLOG00227948
+080926*                        USES PLAIN QSAM I/O, NOT SAFE UNDER CICS 00227968
+080926*  08/09/26  M.ANDREOLI  A BAD MILESTONE DATE NO LONGER ABORTS    00227978
+080926*                        THE WHOLE CALL AND LOSES THE ALREADY-    00227988
+080926*                        GOOD PRIMARY AGE -- REPORTED THROUGH     00227998
+080926*                        CSAGECAL-O-MILESTONE-RC INSTEAD 00228008
+080926*  08/09/26  M.ANDREOLI  REVERSE LOOKUP NOW ALSO CALLS CSAGFLOG   00228018
+080926*                        (WAS SKIPPING THE FORMAT-USAGE LOG)      00228028
+080926*  08/09/26  M.ANDREOLI  REVERSE LOOKUP NOW ACCEPTS A TARGET AGE  00228038
+080926*                        BAND AS WELL AS A TARGET AGE IN YEARS    00228048
       ***************************************************************** 00230008
                                                                         00240008
       ***************************************************************** 00250008
@@ -38,6 +54,11 @@
                                                                         00310008
        01  WA-MISC-WORKAREA.                                            00320008
            05  WC-CSDATE                  PIC  X(8) VALUE 'CSDATE'.     00330021
+080926     05  WC-CSAGFLOG                PIC  X(8) VALUE 'CSAGFLOG'.   00330121
+080926     05  WC-AGEBAND-INFANT-MAX      PIC  9(03) VALUE 001.         00332008
+080926     05  WC-AGEBAND-CHILD-MAX       PIC  9(03) VALUE 012.         00333008
+080926     05  WC-AGEBAND-TEEN-MAX        PIC  9(03) VALUE 019.         00334008
+080926     05  WC-AGEBAND-ADULT-MAX       PIC  9(03) VALUE 064.         00335008
 093005*    05  WA-MONTHS                  PIC  9(2) VALUE ZEROS.        00341024
 093005     05  WA-MONTHS                  PIC S9(2) VALUE ZEROS.        00342024
            05  WA-DATE-8                  PIC  9(8).                    00350008
@@ -57,8 +78,27 @@
               10 WA-DEPART-CCYY           PIC  9(04).                   00490008
               10 WA-DEPART-MM             PIC  9(02).                   00500008
               10 WA-DEPART-DD             PIC  9(02).                   00510008
+080926     05 WA-DEPART-CCYYMMDD-N         REDEFINES                    00511008
+080926        WA-DEPART-CCYYMMDD          PIC 9(08).                    00512008
+080926     05 WA-CALC-AGE-ACTUAL        PIC  X(03).                     00513008
+080926     05 WA-CALC-AGE-ACTUAL-N       REDEFINES                      00514008
+080926        WA-CALC-AGE-ACTUAL        PIC  9(03).                     00515008
+080926     05 WA-CALC-AGE-YEARS          PIC  9(03).                    00516008
+080926     05 WA-CUTOFF-CCYYMMDD.                                       00517008
+080926        10 WA-CUTOFF-CCYY           PIC  9(04).                   00517108
+080926        10 WA-CUTOFF-MM             PIC  9(02).                   00517208
+080926        10 WA-CUTOFF-DD             PIC  9(02).                   00517308
+080926     05 WA-CUTOFF-CCYYMMDD-N        REDEFINES                     00517408
+080926        WA-CUTOFF-CCYYMMDD          PIC  9(08).                   00517508
+080926     05 WA-MISC-DIV                 PIC  9(04) COMP-3.            00517608
+080926     05 WA-MISC-REM4                PIC  9(02) COMP-3.            00517708
+080926     05 WA-MISC-REM100               PIC  9(02) COMP-3.           00517808
+080926     05 WA-MISC-REM400               PIC  9(03) COMP-3.           00517908
+080926     05 WA-TARGET-AGE-YEARS           PIC  9(03).                 00517958
                                                                         00520008
        COPY CSDATE.                                                     00530008
+
+080926     COPY CSAGFLOG.                                               00530108
                                                                         00540008
       ***************************************************************** 00550008
       *  LINKAGE SECTION                                                00560008
@@ -76,6 +116,16 @@
                                                                         00680008
        00000-MAIN.                                                      00690008
                                                                         00700008
+080926* REVERSE MODE: TARGET AGE + DEPART DATE IN, CUTOFF BIRTH DATE    00701008
+080926* OUT.  NO BIRTH DATE INPUT IS NEEDED OR USED IN THIS MODE.       00702008
+080926     IF  CSAGECAL-I-REVERSE-LOOKUP                                00703008
+080926         PERFORM 18000-REVERSE-LOOKUP  THRU 18000-EXIT            00704008
+080926         IF  NOT CSAGECAL-I-RUNNING-ONLINE                        00704208
+080926             CALL WC-CSAGFLOG          USING CSAGFLOG-PARMS       00704408
+080926         END-IF                                                   00704608
+080926         GO TO 00000-GOBACK                                       00705008
+080926     END-IF.                                                      00706008
+                                                                        00707008
       * GET INPUT BIRTH DATE                                            00710008
            EVALUATE TRUE                                                00720008
            WHEN CSAGECAL-I-BIRTH-CCYYMMDD NUMERIC                       00730008
@@ -98,15 +148,18 @@
                                                                         00810008
       * GET INPUT DEPART DATE                                           00820008
            MOVE LOW-VALUES                       TO CSDATE-PARMS        00830008
+080926     MOVE SPACES                           TO CSAGFLOG-PARMS      00830108
                                                                         00840008
            EVALUATE TRUE                                                00850008
            WHEN CSAGECAL-I-DEPART-DATE-INTL > SPACES                    00860008
                MOVE CSAGECAL-I-DEPART-DATE-INTL  TO CSDATE-INPUT-DATE   00870008
                SET CSDATE-FORMAT-INTL            TO TRUE                00880008
+080926         SET CSAGFLOG-I-DEPART-INTL        TO TRUE                00880108
            WHEN CSAGECAL-I-DEPART-DATE-GREG NUMERIC                     00890008
             AND CSAGECAL-I-DEPART-DATE-GREG > 0                         00900008
                MOVE CSAGECAL-I-DEPART-DATE-GREG  TO CSDATE-INPUT-GREG   00910008
                SET CSDATE-FORMAT-GREG            TO TRUE                00920008
+080926         SET CSAGFLOG-I-DEPART-GREG        TO TRUE                00920108
            WHEN OTHER                                                   00930008
                SET CSAGECAL-O-RC-MISSING-INPUT   TO TRUE                00940008
                GO TO 00000-GOBACK                                       00950008
@@ -121,10 +174,37 @@
                                                                         01040008
            MOVE CSDATE-OUT-CCYYMMDD         TO WA-DEPART-CCYYMMDD       01050008
                                                                         01060008
+080926* FLAG A BIRTH DATE KEYED AFTER THE DEPART DATE RATHER THAN       01061008
+080926* SILENTLY NORMALIZING THE AGE TO 1 YEAR OLD                      01062008
+080926     IF  WA-BDAY-CCYYMMDD-N > WA-DEPART-CCYYMMDD-N                01063008
+080926         SET CSAGECAL-O-RC-INVALID-BIRTHDATE TO TRUE              01064008
+080926         GO TO 00000-GOBACK                                       01065008
+080926     END-IF                                                       01066008
+                                                                        01067008
       *----------------------------------------------------------------*01070008
       * CALCULATE AGE = DEPART DATE MINUS BIRTHDATE                     01080008
       *----------------------------------------------------------------*01090008
-                                                                        01100008
+           PERFORM 15000-CALCULATE-AGE      THRU 15000-EXIT             01095008
+080926     MOVE WA-CALC-AGE-ACTUAL         TO CSAGECAL-O-AGE-ACTUAL     01096008
+080926     MOVE WA-CALC-AGE-YEARS          TO CSAGECAL-O-AGE-YEARS      01097008
+080926     PERFORM 16000-SET-AGE-BAND      THRU 16000-EXIT              01098008
+080926     PERFORM 17000-CALC-MILESTONE-AGE THRU 17000-EXIT             01099008
+080926     IF  NOT CSAGECAL-I-RUNNING-ONLINE                            01099208
+080926         CALL WC-CSAGFLOG             USING CSAGFLOG-PARMS        01099308
+080926     END-IF                                                       01099408
+           .                                                            01380008
+       00000-GOBACK.                                                    01390008
+                                                                        01400008
+           GOBACK.                                                      01410008
+                                                                        01420008
+080926*----------------------------------------------------------------*01421008
+080926* 15000-CALCULATE-AGE - AGE AS OF A GIVEN TARGET DATE.  PERFORMED 01422008
+080926* ONCE FOR THE DEPART DATE AND AGAIN FOR THE OPTIONAL MILESTONE   01423008
+080926* DATE; WA-DEPART-CCYYMMDD HOLDS WHICHEVER TARGET DATE IS         01424008
+080926* CURRENTLY IN PLAY AND THE RESULT COMES BACK IN WA-CALC-AGE-*    01425008
+080926*----------------------------------------------------------------*01426008
+080926 15000-CALCULATE-AGE.                                             01427008
+                                                                        01428008
       * GET THE AGE IN YEARS                                            01110008
            SUBTRACT WA-BIRTH-YEAR            FROM WA-DEPART-CCYY        01120008
                                              GIVING WA-BASE-YEARS       01130008
@@ -140,7 +220,7 @@
                                                                         01230008
 093005*    IF  WA-BASE-YEARS > CSAGECAL-I-CALC-AGE-IN-MONTHS            01240024
 093005     IF  WA-BASE-YEARS >= CSAGECAL-I-CALC-AGE-IN-MONTHS           01241024
-               MOVE WA-BASE-YEARS            TO CSAGECAL-O-AGE-ACTUAL-N 01250008
+               MOVE WA-BASE-YEARS            TO WA-CALC-AGE-ACTUAL-N    01250008
            ELSE                                                         01260008
                PERFORM 10000-CALCULATE-MONTHS THRU 10000-EXIT           01270008
            END-IF                                                       01280008
@@ -152,12 +232,157 @@
                MOVE 99                       TO WA-BASE-YEARS           01340008
            END-EVALUATE                                                 01350008
                                                                         01360008
-           MOVE WA-BASE-YEARS                TO CSAGECAL-O-AGE-YEARS    01370008
-           .                                                            01380008
-       00000-GOBACK.                                                    01390008
+           MOVE WA-BASE-YEARS                TO WA-CALC-AGE-YEARS       01370008
+080926     MOVE WA-BASE-YEARS                TO WA-CALCULATED-AGE       01371008
+           .                                                            01380508
+       15000-EXIT.                                                      01381008
+           EXIT.                                                        01382008
+                                                                        01383008
+080926*----------------------------------------------------------------*01384008
+080926* 16000-SET-AGE-BAND - STANDARD INFANT/CHILD/TEEN/ADULT/SENIOR    01385008
+080926* BAND DERIVED FROM WA-CALCULATED-AGE SO EVERY CALLER SEES THE    01386008
+080926* SAME CUTOFFS INSTEAD OF RE-IMPLEMENTING ITS OWN                 01387008
+080926*----------------------------------------------------------------*01388008
+080926 16000-SET-AGE-BAND.                                              01389008
+                                                                        01389108
+080926     EVALUATE TRUE                                                01389208
+080926     WHEN WA-CALCULATED-AGE <= WC-AGEBAND-INFANT-MAX              01389308
+080926         SET CSAGECAL-O-AGE-BAND-INFANT TO TRUE                   01389408
+080926     WHEN WA-CALCULATED-AGE <= WC-AGEBAND-CHILD-MAX               01389508
+080926         SET CSAGECAL-O-AGE-BAND-CHILD  TO TRUE                   01389608
+080926     WHEN WA-CALCULATED-AGE <= WC-AGEBAND-TEEN-MAX                01389708
+080926         SET CSAGECAL-O-AGE-BAND-TEEN   TO TRUE                   01389808
+080926     WHEN WA-CALCULATED-AGE <= WC-AGEBAND-ADULT-MAX               01389908
+080926         SET CSAGECAL-O-AGE-BAND-ADULT  TO TRUE                   01390108
+080926     WHEN OTHER                                                   01390208
+080926         SET CSAGECAL-O-AGE-BAND-SENIOR TO TRUE                   01390308
+080926     END-EVALUATE                                                 01390408
+           .                                                            01390508
+       16000-EXIT.                                                      01390608
+           EXIT.                                                        01390708
+                                                                        01390808
+080926*----------------------------------------------------------------*01390908
+080926* 17000-CALC-MILESTONE-AGE - OPTIONAL SECOND AGE AS OF A          01391008
+080926* MILESTONE DATE (E.G. FINAL PAYMENT DATE) IN THE SAME CALL       01391108
+080926*----------------------------------------------------------------*01391208
+080926 17000-CALC-MILESTONE-AGE.                                        01391308
+                                                                        01391408
+080926     SET CSAGECAL-O-MILESTONE-RC-OK    TO TRUE                    01391458
+080926     MOVE LOW-VALUES                   TO CSDATE-PARMS            01391508
+                                                                        01391608
+080926     EVALUATE TRUE                                                01391708
+080926     WHEN CSAGECAL-I-MILESTONE-DATE-INTL > SPACES                 01391808
+080926         MOVE CSAGECAL-I-MILESTONE-DATE-INTL                      01391908
+080926                                    TO CSDATE-INPUT-DATE          01392008
+080926         SET CSDATE-FORMAT-INTL        TO TRUE                    01392108
+080926         SET CSAGFLOG-I-MILESTONE-INTL TO TRUE                    01392150
+080926     WHEN CSAGECAL-I-MILESTONE-DATE-GREG NUMERIC                  01392208
+080926      AND CSAGECAL-I-MILESTONE-DATE-GREG > 0                      01392308
+080926         MOVE CSAGECAL-I-MILESTONE-DATE-GREG                      01392408
+080926                                    TO CSDATE-INPUT-GREG          01392508
+080926         SET CSDATE-FORMAT-GREG        TO TRUE                    01392608
+080926         SET CSAGFLOG-I-MILESTONE-GREG TO TRUE                    01392650
+080926     WHEN OTHER                                                   01392708
+080926         GO TO 17000-EXIT                                         01392808
+080926     END-EVALUATE                                                 01392908
+                                                                        01393008
+080926     CALL WC-CSDATE                    USING CSDATE-PARMS         01393108
+                                                                        01393208
+080926     IF  NOT CSDATE-RC-OK                                         01393308
+080926        SET CSAGECAL-O-MILESTONE-RC-ERROR TO TRUE                 01393408
+080926        GO TO 17000-EXIT                                          01393508
+080926     END-IF                                                       01393608
+                                                                        01393708
+080926     MOVE CSDATE-OUT-CCYYMMDD          TO WA-DEPART-CCYYMMDD      01393808
+080926     PERFORM 15000-CALCULATE-AGE        THRU 15000-EXIT           01393908
+080926     MOVE WA-CALC-AGE-ACTUAL  TO                                  01394008
+080926         CSAGECAL-O-MILESTONE-AGE-ACTUAL                          01394108
+080926     MOVE WA-CALC-AGE-YEARS   TO                                  01394208
+080926         CSAGECAL-O-MILESTONE-AGE-YEARS                           01394308
+           .                                                            01394408
+080926 17000-EXIT.                                                      01394508
+           EXIT.                                                        01394608
+                                                                        01394708
+080926*----------------------------------------------------------------*01394808
+080926* 18000-REVERSE-LOOKUP - GIVEN A DEPART DATE AND A TARGET AGE IN  01394908
+080926* YEARS, RETURN THE LATEST BIRTH DATE THAT STILL REACHES THAT     01395008
+080926* AGE BY THE DEPART DATE (SAME MONTH/DAY, YEAR BACKED OFF BY THE  01395108
+080926* TARGET AGE) -- THE MIRROR IMAGE OF 15000-CALCULATE-AGE.         01395208
+080926*----------------------------------------------------------------*01395308
+080926 18000-REVERSE-LOOKUP.                                            01395408
+                                                                        01395508
+080926     MOVE LOW-VALUES                   TO CSDATE-PARMS            01395608
+080926     MOVE SPACES                       TO CSAGFLOG-PARMS          01395658
+                                                                        01395708
+080926     EVALUATE TRUE                                                01395808
+080926     WHEN CSAGECAL-I-DEPART-DATE-INTL > SPACES                    01395908
+080926         MOVE CSAGECAL-I-DEPART-DATE-INTL                         01396008
+080926                                    TO CSDATE-INPUT-DATE          01396108
+080926         SET CSDATE-FORMAT-INTL        TO TRUE                    01396208
+080926         SET CSAGFLOG-I-DEPART-INTL    TO TRUE                    01396218
+080926     WHEN CSAGECAL-I-DEPART-DATE-GREG NUMERIC                     01396308
+080926      AND CSAGECAL-I-DEPART-DATE-GREG > 0                         01396408
+080926         MOVE CSAGECAL-I-DEPART-DATE-GREG                         01396508
+080926                                    TO CSDATE-INPUT-GREG          01396608
+080926         SET CSDATE-FORMAT-GREG        TO TRUE                    01396708
+080926         SET CSAGFLOG-I-DEPART-GREG    TO TRUE                    01396718
+080926     WHEN OTHER                                                   01396808
+080926         SET CSAGECAL-O-RC-MISSING-INPUT TO TRUE                  01396908
+080926         GO TO 18000-EXIT                                         01397008
+080926     END-EVALUATE                                                 01397108
+                                                                        01397208
+080926     CALL WC-CSDATE                    USING CSDATE-PARMS         01397308
+                                                                        01397408
+080926     IF  NOT CSDATE-RC-OK                                         01397508
+080926         SET CSAGECAL-O-RC-DATE-ERROR  TO TRUE                    01397608
+080926         GO TO 18000-EXIT                                         01397708
+080926     END-IF                                                       01397808
+                                                                        01397908
+080926     MOVE CSDATE-OUT-CCYYMMDD          TO WA-DEPART-CCYYMMDD      01398008
+                                                                        01398108
+080926     EVALUATE TRUE                                                01398118
+080926     WHEN CSAGECAL-I-TARGET-AGE-YEARS > 0                         01398128
+080926         MOVE CSAGECAL-I-TARGET-AGE-YEARS TO WA-TARGET-AGE-YEARS  01398138
+080926     WHEN CSAGECAL-I-TARGET-BAND-INFANT                           01398148
+080926         MOVE 0                        TO WA-TARGET-AGE-YEARS     01398158
+080926     WHEN CSAGECAL-I-TARGET-BAND-CHILD                            01398168
+080926         COMPUTE WA-TARGET-AGE-YEARS = WC-AGEBAND-INFANT-MAX + 1  01398178
+080926     WHEN CSAGECAL-I-TARGET-BAND-TEEN                             01398188
+080926         COMPUTE WA-TARGET-AGE-YEARS = WC-AGEBAND-CHILD-MAX + 1   01398198
+080926     WHEN CSAGECAL-I-TARGET-BAND-ADULT                            01398208
+080926         COMPUTE WA-TARGET-AGE-YEARS = WC-AGEBAND-TEEN-MAX + 1    01398218
+080926     WHEN CSAGECAL-I-TARGET-BAND-SENIOR                           01398228
+080926         COMPUTE WA-TARGET-AGE-YEARS = WC-AGEBAND-ADULT-MAX + 1   01398238
+080926     WHEN OTHER                                                   01398248
+080926         SET CSAGECAL-O-RC-MISSING-INPUT TO TRUE                  01398258
+080926        GO TO 18000-EXIT                                          01398268
+080926     END-EVALUATE                                                 01398278
+                                                                        01398288
+080926     SUBTRACT WA-TARGET-AGE-YEARS      FROM WA-DEPART-CCYY        01398298
+080926                                        GIVING WA-CUTOFF-CCYY     01398308
+080926     MOVE WA-DEPART-MM                 TO WA-CUTOFF-MM            01398408
+080926     MOVE WA-DEPART-DD                 TO WA-CUTOFF-DD            01398508
+                                                                        01398608
+080926* FEB 29 DEPART DATES DON'T EXIST IN EVERY CUTOFF YEAR            01398708
+080926     IF  WA-CUTOFF-MM = 02 AND WA-CUTOFF-DD = 29                  01398808
+080926         DIVIDE WA-CUTOFF-CCYY BY 4   GIVING WA-MISC-DIV          01398908
+080926                                      REMAINDER WA-MISC-REM4      01399008
+080926         DIVIDE WA-CUTOFF-CCYY BY 100 GIVING WA-MISC-DIV          01399108
+080926                                      REMAINDER WA-MISC-REM100    01399208
+080926         DIVIDE WA-CUTOFF-CCYY BY 400 GIVING WA-MISC-DIV          01399308
+080926                                      REMAINDER WA-MISC-REM400    01399408
+080926         IF  (WA-MISC-REM4 NOT = 0)                               01399508
+080926         OR  (WA-MISC-REM100 = 0 AND WA-MISC-REM400 NOT = 0)      01399608
+080926             MOVE 28                  TO WA-CUTOFF-DD             01399708
+080926         END-IF                                                   01399808
+080926     END-IF                                                       01399908
                                                                         01400008
-           GOBACK.                                                      01410008
-                                                                        01420008
+080926     MOVE WA-CUTOFF-CCYYMMDD-N                                    01400108
+080926                            TO CSAGECAL-O-CUTOFF-BIRTH-CCYYMMDD   01400208
+           .                                                            01400308
+080926 18000-EXIT.                                                      01400408
+           EXIT.                                                        01400508
+                                                                        01400608
        10000-CALCULATE-MONTHS.                                          01430008
                                                                         01460008
 060309     MOVE ZEROES                   TO WA-MONTHS.                  01461030
@@ -189,10 +414,10 @@
                                                                         01600816
       *   'CAP' THE MONTHS                                              01600920
            IF  WA-MONTHS >= (CSAGECAL-I-CALC-AGE-IN-MONTHS * 12)        01601019
-               MOVE WA-BASE-YEARS        TO CSAGECAL-O-AGE-ACTUAL-N     01601119
+080926         MOVE WA-BASE-YEARS        TO WA-CALC-AGE-ACTUAL-N        01601119
            ELSE                                                         01601419
-               MOVE WA-MONTHS            TO CSAGECAL-O-AGE-ACTUAL (1:2) 01601619
-               MOVE 'M'                  TO CSAGECAL-O-AGE-ACTUAL (3:1) 01601719
+080926         MOVE WA-MONTHS            TO WA-CALC-AGE-ACTUAL (1:2)    01601619
+080926         MOVE 'M'                  TO WA-CALC-AGE-ACTUAL (3:1)    01601719
            END-IF                                                       01601819
            .                                                            01620008
        10000-EXIT.                                                      01630008
