@@ -0,0 +1,480 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGMASS"                             *
+      *     BULK AGE RECALCULATION AFTER A SAILING DATE CHANGE         *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGMASS.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  WHEN AN ITINERARY'S DEPART DATE SHIFTS, THIS JOB REREADS THE  *
+      *  PASSENGER/BOOKING FILE FOR THE AFFECTED SAILING, CALLS        *
+      *  CSAGECAL FOR EACH RECORD AGAINST THE STORED BIRTH DATE AND    *
+      *  THE NEW DEPART DATE OFF THE CONTROL CARD, AND REWRITES        *
+      *  CSPAX-AGE-ACTUAL/CSPAX-AGE-YEARS IN BULK.  RECORDS FOR OTHER  *
+      *  SAILINGS PASS THROUGH TO THE NEW FILE UNCHANGED.              *
+      *                                                                *
+      *  INPUT:   CONTROL-CARD    - TARGET SAILING ID / NEW DEPART DT  *
+      *           PASSENGER-FILE  - FULL SAILING MANIFEST (CSPAXREC)   *
+      *  OUTPUT:  NEW-PAX-FILE    - REWRITTEN MANIFEST (CSPAXREC)      *
+      *           RECALC-RPT      - RECALCULATION SUMMARY REPORT       *
+      *           AGE-HISTORY-FILE- OLD/NEW AGE PER RECALC (CSAGHIST)  *
+      *  I/O:     CHECKPOINT-FILE - RESTART CONTROL RECORD, READ AT    *
+      *                             STARTUP AND REWRITTEN EVERY 5,000  *
+      *                             RECORDS                            *
+      *                                                                *
+      *  CHECKPOINT/RESTART: EVERY 5,000 PASSENGER RECORDS READ, THE   *
+      *  RECORD COUNT IS WRITTEN TO CHECKPOINT-FILE.  IF THE JOB IS    *
+      *  RESUBMITTED AFTER AN ABEND, IT FINDS THAT COUNT, SKIPS OVER   *
+      *  THE PASSENGER RECORDS ALREADY PROCESSED, AND OPENS NEW-PAX-   *
+      *  FILE/RECALC-RPT/AGE-HISTORY-FILE FOR EXTEND RATHER THAN       *
+      *  OUTPUT SO IT PICKS UP WHERE THE LAST CHECKPOINT LEFT OFF.     *
+      *  AS WITH ANY SEQUENTIAL-FILE RESTART, OPERATIONS IS RESPONSIBLE*
+      *  FOR RESTORING THOSE OUTPUT FILES TO THEIR LAST CHECKPOINT     *
+      *  BOUNDARY BEFORE RESUBMITTING (STANDARD JCL RESTART PROCEDURE) *
+      *  -- THIS PROGRAM ONLY TRACKS HOW FAR THE INPUT GOT.            *
+      *  ON A CLEAN FINISH, CHECKPOINT-FILE IS EMPTIED SO THE NEXT RUN *
+      *  STARTS FRESH.                                                 *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+080926*  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+080926*  08/09/26   M.ANDREOLI  ADD CHECKPOINT/RESTART EVERY 5,000 RECS*
+080926*  08/09/26   M.ANDREOLI  WRITE AGE-HISTORY RECORD PER RECALC    *
+080926*  08/09/26   M.ANDREOLI  CLEAN FINISH NO LONGER BLANKS A        *
+080926*                        CHECKPOINT LEFT BY A DIFFERENT SAILING'S*
+080926*                        STILL-PENDING RESTART                   *
+080926*  08/09/26   M.ANDREOLI  SPLIT "SKIPPED" INTO ITS OWN RESTART-  *
+080926*                        CATCHUP COUNTER/REPORT LINE, SEPARATE   *
+080926*                        FROM THE DIFFERENT-SAILING COUNTER --   *
+080926*                        AND CHECKPOINT NOW CARRIES THE RUNNING  *
+080926*                        RECALCULATED/EXCEPTION/SKIPPED TOTALS   *
+080926*                        SO THEY SURVIVE A RESTART TOO, NOT JUST *
+080926*                        RECORDS READ                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD      ASSIGN TO CTLCARD
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PASSENGER-FILE    ASSIGN TO PAXFILE
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NEW-PAX-FILE      ASSIGN TO NEWPAXF
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECALC-RPT        ASSIGN TO RECRPT
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AGE-HISTORY-FILE  ASSIGN TO AGEHIST
+080926            ORGANIZATION IS SEQUENTIAL.
+
+080926     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CONTROL-CARD
+           RECORDING MODE IS F.
+       01  CC-RECORD.
+           05  CC-SAILING-ID               PIC X(08).
+           05  CC-NEW-DEPART-INTL          PIC X(07).
+           05  FILLER                      PIC X(65).
+
+       FD  PASSENGER-FILE
+           RECORDING MODE IS F.
+           COPY CSPAXREC.
+
+       FD  NEW-PAX-FILE
+           RECORDING MODE IS F.
+080926     COPY CSPAXREC REPLACING LEADING ==CSPAX-== BY ==NEWPAX-==.
+
+       FD  RECALC-RPT
+           RECORDING MODE IS F.
+       01  RECALC-LINE                     PIC X(132).
+
+       FD  AGE-HISTORY-FILE
+           RECORDING MODE IS F.
+           COPY CSAGHIST.
+
+080926 FD  CHECKPOINT-FILE
+080926     RECORDING MODE IS F.
+080926 01  CKPT-RECORD.
+080926     05  CKPT-SAILING-ID              PIC X(08).
+080926     05  CKPT-RECORDS-READ            PIC 9(07).
+080926     05  CKPT-RECORDS-RECALCULATED    PIC 9(07).
+080926     05  CKPT-RECORDS-EXCEPTION       PIC 9(07).
+080926     05  CKPT-RECORDS-SKIPPED         PIC 9(07).
+080926     05  FILLER                       PIC X(44).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+080926     05  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+080926         88  WS-RESTART-RUN              VALUE 'Y'.
+080926     05  WS-CLEAR-CKPT-SWITCH        PIC X(01) VALUE 'N'.
+080926         88  WS-CLEAR-CHECKPOINT         VALUE 'Y'.
+
+       01  WS-CONTROL-AREA.
+           05  WS-SAILING-ID               PIC X(08).
+           05  WS-NEW-DEPART-INTL          PIC X(07).
+
+       77  WS-RECORDS-READ                 PIC 9(07) COMP VALUE ZERO.
+       77  WS-RECORDS-RECALCULATED         PIC 9(07) COMP VALUE ZERO.
+       77  WS-RECORDS-SKIPPED              PIC 9(07) COMP VALUE ZERO.
+080926 77  WS-RECORDS-EXCEPTION             PIC 9(07) COMP VALUE ZERO.
+080926 77  WS-RECORDS-RESTART-SKIPPED       PIC 9(07) COMP VALUE ZERO.
+080926 77  WS-SKIP-COUNT                    PIC 9(07) COMP VALUE ZERO.
+080926 77  WS-CKPT-INTERVAL                 PIC 9(07) COMP VALUE 5000.
+080926 77  WS-OLD-AGE-ACTUAL                PIC X(03).
+080926 77  WS-OLD-AGE-YEARS                 PIC 9(03).
+080926 77  WS-CKPT-QUOTIENT                 PIC 9(07) COMP-3.
+080926 77  WS-CKPT-REMAINDER                PIC 9(07) COMP-3.
+
+080926 01  WS-HISTORY-TIMESTAMP.
+080926     05  WS-HIST-CCYYMMDD            PIC 9(08).
+080926     05  WS-HIST-HHMMSSHH            PIC 9(08).
+080926     05  WS-HIST-HHMMSS REDEFINES WS-HIST-HHMMSSHH.
+080926         10  WS-HIST-HHMMSS-KEEP     PIC 9(06).
+080926         10  FILLER                  PIC 9(02).
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               'CSAGMASS - BULK AGE RECALCULATION      '.
+           05  FILLER                      PIC X(92) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'RECORDS READ ......'.
+           05  WS-T-RECORDS-READ           PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'RECALCULATED .......'.
+           05  WS-T-RECALCULATED           PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'SKIPPED (OTHER SAIL)'.
+           05  WS-T-SKIPPED                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(35) VALUE SPACES.
+
+080926 01  WS-EXCEPTION-LINE.
+080926     05  FILLER                      PIC X(20) VALUE
+080926         'CSAGECAL EXCEPTIONS.'.
+080926     05  WS-T-EXCEPTION               PIC ZZZ,ZZ9.
+080926     05  FILLER                      PIC X(105) VALUE SPACES.
+
+080926 01  WS-RESTART-SKIP-LINE.
+080926     05  FILLER                      PIC X(20) VALUE
+080926         'SKIPPED (RESTART)...'.
+080926     05  WS-T-RESTART-SKIPPED         PIC ZZZ,ZZ9.
+080926     05  FILLER                      PIC X(105) VALUE SPACES.
+
+           COPY CSAGECAL.
+
+080926 77  WC-CSAGBRCO                      PIC X(08) VALUE 'CSAGBRCO'.
+
+080926     COPY CSAGBRCO.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-PAX     THRU 2000-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, READ THE CONTROL CARD, PRIME    *
+      *                    THE READ                                   *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN INPUT  CONTROL-CARD.
+           READ CONTROL-CARD.
+           MOVE CC-SAILING-ID             TO WS-SAILING-ID.
+           MOVE CC-NEW-DEPART-INTL        TO WS-NEW-DEPART-INTL.
+           CLOSE CONTROL-CARD.
+
+080926     PERFORM 1300-READ-CHECKPOINT   THRU 1300-EXIT.
+
+           OPEN INPUT  PASSENGER-FILE.
+
+080926     IF  WS-RESTART-RUN
+080926         OPEN EXTEND NEW-PAX-FILE
+080926         OPEN EXTEND RECALC-RPT
+080926         OPEN EXTEND AGE-HISTORY-FILE
+080926         PERFORM 1100-SKIP-PROCESSED THRU 1100-EXIT
+080926     ELSE
+               OPEN OUTPUT NEW-PAX-FILE
+               OPEN OUTPUT RECALC-RPT
+080926         OPEN OUTPUT AGE-HISTORY-FILE
+               WRITE RECALC-LINE          FROM WS-HEADING-1
+080926     END-IF.
+
+           PERFORM 1200-READ-PAX         THRU 1200-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+080926*----------------------------------------------------------------
+080926* 1100-SKIP-PROCESSED - RESTART ONLY.  RE-READ, BUT DO NOT
+080926* REPROCESS OR REWRITE, THE PASSENGER RECORDS THE PRIOR RUN
+080926* ALREADY GOT THROUGH BEFORE THE LAST CHECKPOINT.
+080926*----------------------------------------------------------------
+080926 1100-SKIP-PROCESSED.
+
+080926     PERFORM 1150-SKIP-ONE-PAX      THRU 1150-EXIT
+080926         UNTIL WS-EOF
+080926         OR WS-RECORDS-READ >= WS-SKIP-COUNT.
+
+080926 1100-EXIT.
+080926     EXIT.
+
+080926*----------------------------------------------------------------
+080926* 1150-SKIP-ONE-PAX - READ, AND COUNT AGAINST WS-RECORDS-RESTART-
+080926* SKIPPED, ONE RECORD THE PRIOR RUN ALREADY GOT THROUGH BEFORE
+080926* THE LAST CHECKPOINT.  KEPT SEPARATE FROM WS-RECORDS-SKIPPED
+080926* (WHICH COUNTS RECORDS FOR A DIFFERENT SAILING) SINCE THEY ARE
+080926* NOT THE SAME THING ON THE REPORT.
+080926*----------------------------------------------------------------
+080926 1150-SKIP-ONE-PAX.
+
+080926     PERFORM 1200-READ-PAX          THRU 1200-EXIT.
+
+080926     IF  NOT WS-EOF
+080926         ADD 1 TO WS-RECORDS-RESTART-SKIPPED
+080926     END-IF.
+
+080926 1150-EXIT.
+080926     EXIT.
+
+080926*----------------------------------------------------------------
+080926* 1300-READ-CHECKPOINT - IS THIS A RESTART OF A PRIOR RUN FOR
+080926* THE SAME SAILING?  AN EMPTY OR MISSING CHECKPOINT FILE, OR ONE
+080926* LEFT OVER FROM A DIFFERENT SAILING, MEANS START FROM SCRATCH.
+080926* ON A GENUINE RESTART, RESEED THE CUMULATIVE COUNTERS FROM THE
+080926* CHECKPOINT SO RECORDS RECALCULATED/EXCEPTIONED/SKIPPED BY THE
+080926* PRIOR RUN -- BEFORE ITS LAST CHECKPOINT -- ARE NOT LOST FROM
+080926* THE FINAL TOTALS.
+080926*----------------------------------------------------------------
+080926 1300-READ-CHECKPOINT.
+
+080926     OPEN INPUT CHECKPOINT-FILE.
+080926     READ CHECKPOINT-FILE
+080926         NOT AT END
+080926             IF  CKPT-SAILING-ID = WS-SAILING-ID
+080926                 SET WS-RESTART-RUN      TO TRUE
+080926                 MOVE CKPT-RECORDS-READ  TO WS-SKIP-COUNT
+080926                 MOVE CKPT-RECORDS-RECALCULATED TO
+080926                     WS-RECORDS-RECALCULATED
+080926                 MOVE CKPT-RECORDS-EXCEPTION TO
+080926                     WS-RECORDS-EXCEPTION
+080926                 MOVE CKPT-RECORDS-SKIPPED TO
+080926                     WS-RECORDS-SKIPPED
+080926             END-IF
+080926     END-READ.
+080926     CLOSE CHECKPOINT-FILE.
+
+080926 1300-EXIT.
+080926     EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-READ-PAX - READ ONE PASSENGER RECORD                    *
+      *----------------------------------------------------------------*
+       1200-READ-PAX.
+
+           READ PASSENGER-FILE
+               AT END
+                   SET WS-EOF             TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-PROCESS-PAX - RECALCULATE AGE IF THIS RECORD IS FOR THE  *
+      *                     AFFECTED SAILING, THEN REWRITE THE RECORD  *
+      *----------------------------------------------------------------*
+       2000-PROCESS-PAX.
+
+           IF  CSPAX-SAILING-ID = WS-SAILING-ID
+               PERFORM 2100-RECALC-AGE    THRU 2100-EXIT
+           ELSE
+               ADD 1 TO WS-RECORDS-SKIPPED
+           END-IF.
+
+080926     WRITE NEWPAX-RECORD             FROM CSPAX-RECORD.
+
+080926     DIVIDE WS-RECORDS-READ          BY WS-CKPT-INTERVAL
+080926         GIVING WS-CKPT-QUOTIENT
+080926         REMAINDER WS-CKPT-REMAINDER.
+080926     IF  WS-CKPT-REMAINDER = 0
+080926         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+080926     END-IF.
+
+           PERFORM 1200-READ-PAX         THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-RECALC-AGE - CALL CSAGECAL AGAINST THE NEW DEPART DATE   *
+      *                    AND REWRITE THE PASSENGER'S AGE FIELDS      *
+      *----------------------------------------------------------------*
+       2100-RECALC-AGE.
+
+           MOVE CSPAX-BIRTH-CCYYMMDD      TO CSAGECAL-I-BIRTH-CCYYMMDD.
+           MOVE WS-NEW-DEPART-INTL        TO
+               CSAGECAL-I-DEPART-DATE-INTL.
+           MOVE ZERO                      TO
+               CSAGECAL-I-DEPART-DATE-GREG.
+           MOVE SPACES                    TO
+               CSAGECAL-I-MILESTONE-DATE-INTL.
+           MOVE ZERO                      TO
+               CSAGECAL-I-MILESTONE-DATE-GREG.
+
+080926     MOVE CSPAX-BRAND-CODE          TO CSAGBRCO-I-BRAND-CODE.
+080926     MOVE CSPAX-ITINERARY-CODE      TO CSAGBRCO-I-ITINERARY-CODE.
+080926     CALL WC-CSAGBRCO               USING CSAGBRCO-PARMS.
+080926     MOVE CSAGBRCO-O-CUTOFF-YEARS   TO
+080926         CSAGECAL-I-CALC-AGE-IN-MONTHS.
+
+080926     MOVE CSPAX-AGE-ACTUAL          TO WS-OLD-AGE-ACTUAL.
+080926     MOVE CSPAX-AGE-YEARS           TO WS-OLD-AGE-YEARS.
+
+           CALL 'CSAGECAL'                USING CSAGECAL-PARMS.
+
+           IF  CSAGECAL-O-RC-OK
+               MOVE CSAGECAL-O-AGE-ACTUAL  TO CSPAX-AGE-ACTUAL
+               MOVE CSAGECAL-O-AGE-YEARS   TO CSPAX-AGE-YEARS
+               ADD 1 TO WS-RECORDS-RECALCULATED
+080926         PERFORM 2200-WRITE-AGE-HISTORY THRU 2200-EXIT
+080926     ELSE
+080926         ADD 1 TO WS-RECORDS-EXCEPTION
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+080926*----------------------------------------------------------------
+080926* 2200-WRITE-AGE-HISTORY - RECORD THE OLD AND NEW AGE VALUES SO
+080926* GUEST SERVICES CAN SEE WHY THE CLASSIFICATION CHANGED AFTER
+080926* THE RESCHEDULE.
+080926*----------------------------------------------------------------
+080926 2200-WRITE-AGE-HISTORY.
+
+080926     ACCEPT WS-HIST-CCYYMMDD        FROM DATE YYYYMMDD.
+080926     ACCEPT WS-HIST-HHMMSSHH        FROM TIME.
+
+080926     MOVE CSPAX-BOOKING-ID          TO AGEHIST-BOOKING-ID.
+080926     MOVE WS-HIST-CCYYMMDD          TO AGEHIST-CALC-CCYYMMDD.
+080926     MOVE WS-HIST-HHMMSS-KEEP       TO AGEHIST-CALC-HHMMSS.
+080926     MOVE WS-OLD-AGE-ACTUAL         TO AGEHIST-OLD-AGE-ACTUAL.
+080926     MOVE WS-OLD-AGE-YEARS          TO AGEHIST-OLD-AGE-YEARS.
+080926     MOVE CSPAX-AGE-ACTUAL          TO AGEHIST-NEW-AGE-ACTUAL.
+080926     MOVE CSPAX-AGE-YEARS           TO AGEHIST-NEW-AGE-YEARS.
+
+080926     WRITE AGE-HISTORY-RECORD.
+
+080926 2200-EXIT.
+080926     EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-TERMINATE - WRITE TOTALS AND CLOSE FILES                 *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+
+           MOVE WS-RECORDS-READ            TO WS-T-RECORDS-READ.
+           MOVE WS-RECORDS-RECALCULATED    TO WS-T-RECALCULATED.
+           MOVE WS-RECORDS-SKIPPED         TO WS-T-SKIPPED.
+           WRITE RECALC-LINE               FROM WS-TOTAL-LINE.
+
+080926     MOVE WS-RECORDS-EXCEPTION       TO WS-T-EXCEPTION.
+080926     WRITE RECALC-LINE               FROM WS-EXCEPTION-LINE.
+
+080926     MOVE WS-RECORDS-RESTART-SKIPPED TO WS-T-RESTART-SKIPPED.
+080926     WRITE RECALC-LINE               FROM WS-RESTART-SKIP-LINE.
+
+           CLOSE PASSENGER-FILE.
+           CLOSE NEW-PAX-FILE.
+           CLOSE RECALC-RPT.
+080926     CLOSE AGE-HISTORY-FILE.
+
+080926*    CLEAN FINISH -- EMPTY THE CHECKPOINT FILE SO A RESTART OF
+080926*    THIS SAME SAILING STARTS FROM SCRATCH.  A CHECKPOINT LEFT
+080926*    ON FILE BY SOME OTHER SAILING'S RUN -- STILL AWAITING ITS
+080926*    OWN RESTART -- BELONGS TO THAT RUN, NOT THIS ONE, AND MUST
+080926*    NOT BE CLOBBERED HERE.
+080926     OPEN INPUT CHECKPOINT-FILE.
+080926     READ CHECKPOINT-FILE
+080926         NOT AT END
+080926             IF  CKPT-SAILING-ID = WS-SAILING-ID
+080926                 SET WS-CLEAR-CHECKPOINT TO TRUE
+080926             END-IF
+080926     END-READ.
+080926     CLOSE CHECKPOINT-FILE.
+
+080926     IF  WS-CLEAR-CHECKPOINT
+080926         OPEN OUTPUT CHECKPOINT-FILE
+080926         CLOSE CHECKPOINT-FILE
+080926     END-IF.
+
+       8000-EXIT.
+           EXIT.
+
+080926*----------------------------------------------------------------
+080926* 3000-WRITE-CHECKPOINT - COMMIT THE CURRENT RECORD COUNT AND
+080926* CUMULATIVE COUNTERS SO A RESTART CAN SKIP PAST EVERYTHING
+080926* ALREADY PROCESSED WITHOUT LOSING THOSE COUNTS OFF THE REPORT.
+080926*----------------------------------------------------------------
+080926 3000-WRITE-CHECKPOINT.
+
+080926     OPEN OUTPUT CHECKPOINT-FILE.
+080926     MOVE WS-SAILING-ID             TO CKPT-SAILING-ID.
+080926     MOVE WS-RECORDS-READ           TO CKPT-RECORDS-READ.
+080926     MOVE WS-RECORDS-RECALCULATED   TO CKPT-RECORDS-RECALCULATED.
+080926     MOVE WS-RECORDS-EXCEPTION      TO CKPT-RECORDS-EXCEPTION.
+080926     MOVE WS-RECORDS-SKIPPED        TO CKPT-RECORDS-SKIPPED.
+080926     WRITE CKPT-RECORD.
+080926     CLOSE CHECKPOINT-FILE.
+
+080926 3000-EXIT.
+080926     EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
