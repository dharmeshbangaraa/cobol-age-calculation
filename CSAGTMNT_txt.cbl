@@ -0,0 +1,333 @@
+      ******************************************************************
+      *  WHEN YOU COMPILE THIS PROGRAM,
+      *  YOU SHOULD MAKE SURE TO GIVE THE VALUES BELOW ON THE 'GO' PANEL
+      *      1) PROGRAM TYPE SHOULD BE "O".
+      *      2) CICS/BATCH SUBRTN SHOULD BE "C".
+      *
+      *  THIS PROGRAM IS ONLY USED IN CICS.
+      *
+      ******************************************************************
+       TITLE 'CSAGTMNT - AGENT FLAG TABLE MAINTENANCE'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGTMNT.
+
+      *****************************************************************
+      *
+      *  CICS PSEUDO-CONVERSATIONAL MAINTENANCE TRANSACTION FOR THE
+      *  AGENT-FLAG TABLE THAT USED TO LIVE ONLY AS COMPILED FILLER
+      *  ENTRIES INSIDE CSAGTTYP'S WT-AGENT-FLAG-TABLE.  SALES OPS KEYS
+      *  AN AGENT LOCATION + TYPE SALES PROGRAM AND PRESSES ENTER; THE
+      *  CURRENT AGENT FLAG AND STATUS FOR THAT KEY (IF ANY) COME BACK
+      *  ON THE SCREEN FOR REVIEW.  PRESSING ENTER A SECOND TIME SAVES
+      *  WHATEVER IS NOW KEYED INTO FLAGI/STATI AS AN ADD OR A CHANGE
+      *  TO THE ENTRY ON FILE AGTFLAG (CSAGTVSM) WITHOUT A SOURCE
+      *  CHANGE.  PF5 DEACTIVATES THE KEYED ENTRY IMMEDIATELY, NO
+      *  LOOKUP STEP NEEDED.
+      *
+      *  PF3 = EXIT     PF5 = DELETE (MARK INACTIVE)
+      *  ENTER (1ST PRESS FOR A KEY) = LOOK UP AND DISPLAY
+      *  ENTER (2ND PRESS)           = SAVE WHAT'S ON THE SCREEN
+      *
+      *****************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)
+      *  --------  ----------  ----------------------------------------
+080926*  08/09/26  M.ANDREOLI  PROGRAM CREATED
+080926*  08/09/26  M.ANDREOLI  ENTER NOW LOOKS UP AND DISPLAYS THE
+080926*                       CURRENT ENTRY BEFORE THE NEXT ENTER
+080926*                       SAVES OVER IT, INSTEAD OF A BLIND
+080926*                       OVERWRITE; DROPPED THE DEAD NOTFND
+080926*                       CONDITION HANDLER (EVERY READ USES RESP)
+080926*  08/09/26  M.ANDREOLI LAST-CHANGED-CCYYMMDD WAS BEING STAMPED
+080926*                       FROM EIBDATE (PACKED JULIAN), NOT A TRUE
+080926*                       CCYYMMDD -- NOW CONVERTED VIA FORMATTIME;
+080926*                       PF3 NO LONGER FALLS THROUGH TO A SECOND
+080926*                       RETURN THAT RE-ARMED THE TRANSACTION
+      *****************************************************************
+
+      *****************************************************************
+      *          WORKING STORAGE SECTION
+      *****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WC-CONSTANTS.
+           05  WC-MAPSET                 PIC X(08) VALUE 'CSAGTSET'.
+           05  WC-MAP                    PIC X(08) VALUE 'CSAGTMNT'.
+           05  WC-TRANSID                PIC X(04) VALUE 'AGTM'.
+           05  WC-FILE                   PIC X(08) VALUE 'AGTFLAG'.
+
+       01  WS-SWITCHES.
+           05  WS-FIRST-TIME-SWITCH      PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-TIME             VALUE 'Y'.
+
+       01  WS-RESP-AREA                  PIC S9(08) COMP.
+       01  WS-RESP2-AREA                 PIC S9(08) COMP.
+
+080926 01  WS-TIME-AREAS.
+080926     05  WS-ABSTIME                PIC S9(15) COMP.
+080926     05  WS-TODAY-CCYYMMDD         PIC 9(08).
+
+       01  WS-COMMAREA.
+080926     05  WS-CA-FUNCTION            PIC X(01) VALUE SPACE.
+080926         88  WS-CA-LOOKUP-DONE         VALUE 'L'.
+
+           COPY CSAGTVSM.
+           COPY CSAGTMAP.
+
+      *****************************************************************
+      *          LINKAGE SECTION
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+080926 01  DFHCOMMAREA.
+080926     05  LK-CA-FUNCTION            PIC X(01).
+
+      *****************************************************************
+      *          PROCEDURE DIVISION
+      *****************************************************************
+
+080926 PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAIN.
+
+           EXEC CICS
+               HANDLE CONDITION
+                   PGMIDERR   (9999-ABEND)
+           END-EXEC.
+
+080926     PERFORM 0600-GET-TODAY-DATE   THRU 0600-EXIT.
+
+           IF  EIBCALEN = 0
+               SET WS-FIRST-TIME         TO TRUE
+               MOVE SPACE                TO WS-CA-FUNCTION
+               PERFORM 1000-SEND-BLANK-MAP  THRU 1000-EXIT
+               GO TO 8000-RETURN-TRANS
+           END-IF.
+
+080926     MOVE LK-CA-FUNCTION           TO WS-CA-FUNCTION.
+
+           EXEC CICS
+               RECEIVE MAP     (WC-MAP)
+                       MAPSET  (WC-MAPSET)
+                       INTO    (CSAGTMNTI)
+           END-EXEC.
+
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+080926             GOBACK
+               WHEN DFHENTER
+080926             IF  WS-CA-LOOKUP-DONE
+                       PERFORM 3000-SAVE-ENTRY     THRU 3000-EXIT
+080926                 MOVE SPACE              TO WS-CA-FUNCTION
+080926             ELSE
+080926                 PERFORM 2500-INQUIRE-ENTRY  THRU 2500-EXIT
+080926             END-IF
+               WHEN DFHPF5
+                   PERFORM 4000-DEACTIVATE     THRU 4000-EXIT
+080926             MOVE SPACE                  TO WS-CA-FUNCTION
+               WHEN OTHER
+                   MOVE 'INVALID KEY PRESSED'  TO MSGO
+                   PERFORM 1500-SEND-MAP       THRU 1500-EXIT
+           END-EVALUATE.
+
+           GO TO 8000-RETURN-TRANS.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-SEND-BLANK-MAP - FIRST ENTRY TO THE TRANSACTION          *
+      *----------------------------------------------------------------*
+       1000-SEND-BLANK-MAP.
+
+           MOVE SPACES                   TO CSAGTMNTO.
+           EXEC CICS
+               SEND MAP    (WC-MAP)
+                    MAPSET (WC-MAPSET)
+                    ERASE
+           END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1500-SEND-MAP - RE-DISPLAY THE SCREEN WITH A MESSAGE          *
+      *----------------------------------------------------------------*
+       1500-SEND-MAP.
+
+           EXEC CICS
+               SEND MAP    (WC-MAP)
+                    MAPSET (WC-MAPSET)
+                    FROM   (CSAGTMNTO)
+                    DATAONLY
+                    CURSOR
+           END-EXEC.
+
+       1500-EXIT.
+           EXIT.
+
+080926*----------------------------------------------------------------*
+080926*  0600-GET-TODAY-DATE - CONVERT TODAY'S DATE TO CCYYMMDD FOR      *
+080926*  STAMPING CSAGT-V-LAST-CHANGED-CCYYMMDD.  EIBDATE IS PACKED     *
+080926*  JULIAN (0CYYDDD), NOT CCYYMMDD, SO IT CAN'T BE MOVED DIRECTLY. *
+080926*----------------------------------------------------------------*
+080926 0600-GET-TODAY-DATE.
+
+080926     EXEC CICS
+080926         ASKTIME ABSTIME  (WS-ABSTIME)
+080926     END-EXEC.
+
+080926     EXEC CICS
+080926         FORMATTIME ABSTIME  (WS-ABSTIME)
+080926                    YYYYMMDD (WS-TODAY-CCYYMMDD)
+080926     END-EXEC.
+
+080926 0600-EXIT.
+080926     EXIT.
+
+080926*----------------------------------------------------------------*
+080926*  2500-INQUIRE-ENTRY - FIRST ENTER FOR THIS KEY - DISPLAY       *
+080926*  WHATEVER IS CURRENTLY ON FILE (OR BLANKS IF THERE'S NO        *
+080926*  ENTRY YET) SO SALES OPS CAN SEE IT BEFORE OVERWRITING IT.     *
+080926*  THE NEXT ENTER COMMITS WHATEVER IS KEYED IN AT THAT POINT.    *
+080926*----------------------------------------------------------------*
+080926 2500-INQUIRE-ENTRY.
+
+080926     MOVE LOCI                     TO CSAGT-V-AGENT-LOCATION.
+080926     MOVE TSPI                     TO CSAGT-V-TYPE-SALES-PROGRAM.
+
+080926     EXEC CICS
+080926         READ FILE    (WC-FILE)
+080926              RIDFLD  (CSAGT-V-KEY)
+080926              INTO    (CSAGT-VSAM-RECORD)
+080926              RESP    (WS-RESP-AREA)
+080926     END-EXEC.
+
+080926     IF  WS-RESP-AREA = DFHRESP(NORMAL)
+080926         MOVE CSAGT-V-AGENT-FLAG    TO FLAGO
+080926         MOVE CSAGT-V-STATUS-SWITCH TO STATO
+080926         MOVE 'CURRENT ENTRY DISPLAYED - PRESS ENTER AGAIN'
+080926                                    TO MSGO
+080926     ELSE
+080926         MOVE SPACES                TO FLAGO
+080926         MOVE SPACES                TO STATO
+080926         MOVE 'NOT ON FILE - PRESS ENTER AGAIN TO ADD'
+080926                                    TO MSGO
+080926     END-IF.
+
+080926     SET WS-CA-LOOKUP-DONE          TO TRUE.
+080926     PERFORM 1500-SEND-MAP         THRU 1500-EXIT.
+
+080926 2500-EXIT.
+080926     EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-SAVE-ENTRY - ADD OR UPDATE AN AGENT-FLAG TABLE ENTRY     *
+      *----------------------------------------------------------------*
+       3000-SAVE-ENTRY.
+
+           MOVE LOCI                     TO CSAGT-V-AGENT-LOCATION.
+           MOVE TSPI                     TO CSAGT-V-TYPE-SALES-PROGRAM.
+           MOVE FLAGI                    TO CSAGT-V-AGENT-FLAG.
+           MOVE STATI                    TO CSAGT-V-STATUS-SWITCH.
+080926     MOVE WS-TODAY-CCYYMMDD        TO
+                                     CSAGT-V-LAST-CHANGED-CCYYMMDD.
+           MOVE EIBTRMID                 TO CSAGT-V-LAST-CHANGED-BY.
+
+           EXEC CICS
+               READ FILE    (WC-FILE)
+                    RIDFLD  (CSAGT-V-KEY)
+                    INTO    (CSAGT-VSAM-RECORD)
+                    UPDATE
+                    RESP    (WS-RESP-AREA)
+           END-EXEC.
+
+           IF  WS-RESP-AREA = DFHRESP(NORMAL)
+               EXEC CICS
+                   REWRITE FILE (WC-FILE)
+                           FROM (CSAGT-VSAM-RECORD)
+               END-EXEC
+               MOVE 'ENTRY UPDATED'       TO MSGO
+           ELSE
+               EXEC CICS
+                   WRITE FILE    (WC-FILE)
+                         RIDFLD  (CSAGT-V-KEY)
+                         FROM    (CSAGT-VSAM-RECORD)
+               END-EXEC
+               MOVE 'ENTRY ADDED'         TO MSGO
+           END-IF.
+
+           PERFORM 1500-SEND-MAP         THRU 1500-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  4000-DEACTIVATE - MARK AN ENTRY INACTIVE RATHER THAN DELETE   *
+      *                    IT OUTRIGHT, SO THE HISTORY STAYS ON FILE   *
+      *----------------------------------------------------------------*
+       4000-DEACTIVATE.
+
+           MOVE LOCI                     TO CSAGT-V-AGENT-LOCATION.
+           MOVE TSPI                     TO CSAGT-V-TYPE-SALES-PROGRAM.
+
+           EXEC CICS
+               READ FILE    (WC-FILE)
+                    RIDFLD  (CSAGT-V-KEY)
+                    INTO    (CSAGT-VSAM-RECORD)
+                    UPDATE
+                    RESP    (WS-RESP-AREA)
+           END-EXEC.
+
+           IF  WS-RESP-AREA = DFHRESP(NORMAL)
+               SET CSAGT-V-INACTIVE      TO TRUE
+080926         MOVE WS-TODAY-CCYYMMDD     TO
+                                     CSAGT-V-LAST-CHANGED-CCYYMMDD
+               MOVE EIBTRMID              TO CSAGT-V-LAST-CHANGED-BY
+               EXEC CICS
+                   REWRITE FILE (WC-FILE)
+                           FROM (CSAGT-VSAM-RECORD)
+               END-EXEC
+               MOVE 'ENTRY MARKED INACTIVE' TO MSGO
+           ELSE
+               MOVE 'NOT ON FILE - NOTHING TO DEACTIVATE' TO MSGO
+           END-IF.
+
+           PERFORM 1500-SEND-MAP         THRU 1500-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-RETURN-TRANS - RETURN, STAYING CONVERSATIONAL ON THE     *
+      *                      SAME TRANSID                             *
+      *----------------------------------------------------------------*
+       8000-RETURN-TRANS.
+
+           EXEC CICS
+               RETURN TRANSID  (WC-TRANSID)
+                      COMMAREA (WS-COMMAREA)
+           END-EXEC.
+
+           GOBACK.
+
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9999-ABEND - UNEXPECTED CICS CONDITION                       *
+      *----------------------------------------------------------------*
+       9999-ABEND.
+
+           EXEC CICS
+               ABEND ABCODE('AGTM')
+           END-EXEC.
+
+       9999-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
