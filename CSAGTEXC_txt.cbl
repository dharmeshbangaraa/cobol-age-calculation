@@ -0,0 +1,208 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGTEXC"                             *
+      *     UNRECOGNIZED AGENT COMPANY EXCEPTION REPORT (CSAGTTYP)     *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGTEXC.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  CSAGTTYP'S DIRECT/VISITOR/TABLE-LOOKUP LOGIC ONLY BRANCHES ON *
+      *  AGENT COMPANIES 3, 4, 7, 8, AND 9 -- ANYTHING ELSE FALLS      *
+      *  STRAIGHT THROUGH TO 01000-RETURN WITH A BLANK AGENT FLAG AND  *
+      *  NO DIAGNOSTIC.  THIS JOB SCANS BOOKING ACTIVITY AND PRINTS AN *
+      *  EXCEPTION LINE FOR EVERY AGENT COMPANY OUTSIDE THAT SET.      *
+      *                                                                *
+      *  INPUT:   ACTIVITY-FILE  - BOOKING ACTIVITY (CSAGACTR)         *
+      *  OUTPUT:  EXCEPTION-RPT  - UNRECOGNIZED AGENT COMPANY REPORT   *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+080926*  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTIVITY-FILE     ASSIGN TO ACTFILE
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-RPT     ASSIGN TO EXCPRPT
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ACTIVITY-FILE
+           RECORDING MODE IS F.
+           COPY CSAGACTR.
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCP-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WC-CONSTANTS.
+           05  WC-3                        PIC X(01) VALUE '3'.
+           05  WC-4                        PIC X(01) VALUE '4'.
+           05  WC-7                        PIC X(01) VALUE '7'.
+           05  WC-8                        PIC X(01) VALUE '8'.
+           05  WC-9                        PIC X(01) VALUE '9'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+
+       77  WS-RECORDS-READ                 PIC 9(07) COMP VALUE ZERO.
+       77  WS-EXCEPTIONS-FOUND             PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               'CSAGTEXC - UNRECOGNIZED AGENT COMPANIES'.
+           05  FILLER                      PIC X(92) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(10) VALUE 'BOOKING'.
+           05  FILLER                      PIC X(03) VALUE 'CO'.
+           05  FILLER                      PIC X(10) VALUE 'AGENT NR'.
+           05  FILLER                      PIC X(04) VALUE 'TSP'.
+           05  FILLER                      PIC X(105) VALUE SPACES.
+
+       01  WS-REPORT-LINE.
+           05  WS-R-BOOKING-ID             PIC X(10).
+           05  WS-R-AGENT-COMPANY          PIC X(03).
+           05  WS-R-AGENT-NR               PIC X(10).
+           05  WS-R-TYPE-SALES-PROGRAM     PIC X(04).
+           05  FILLER                      PIC X(105) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'RECORDS READ ......'.
+           05  WS-T-RECORDS-READ           PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'EXCEPTIONS FOUND ...'.
+           05  WS-T-EXCEPTIONS             PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(55) VALUE SPACES.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-ACT     THRU 2000-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME THE READ  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN INPUT  ACTIVITY-FILE.
+           OPEN OUTPUT EXCEPTION-RPT.
+
+           WRITE EXCP-LINE                FROM WS-HEADING-1.
+           WRITE EXCP-LINE                FROM WS-HEADING-2.
+
+           PERFORM 1200-READ-ACT         THRU 1200-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-READ-ACT - READ ONE ACTIVITY RECORD                     *
+      *----------------------------------------------------------------*
+       1200-READ-ACT.
+
+           READ ACTIVITY-FILE
+               AT END
+                   SET WS-EOF             TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-PROCESS-ACT - FLAG AGENT COMPANIES OUTSIDE THE SET       *
+      *                     CSAGTTYP RECOGNIZES                       *
+      *----------------------------------------------------------------*
+       2000-PROCESS-ACT.
+
+           IF  (CSACT-AGENT-COMPANY NOT = WC-3)
+           AND (CSACT-AGENT-COMPANY NOT = WC-4)
+           AND (CSACT-AGENT-COMPANY NOT = WC-7)
+           AND (CSACT-AGENT-COMPANY NOT = WC-8)
+           AND (CSACT-AGENT-COMPANY NOT = WC-9)
+               PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+           END-IF.
+
+           PERFORM 1200-READ-ACT         THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-WRITE-EXCEPTION - PRINT ONE EXCEPTION LINE               *
+      *----------------------------------------------------------------*
+       2100-WRITE-EXCEPTION.
+
+           MOVE CSACT-BOOKING-ID          TO WS-R-BOOKING-ID.
+           MOVE CSACT-AGENT-COMPANY       TO WS-R-AGENT-COMPANY.
+           MOVE CSACT-AGENT-NR            TO WS-R-AGENT-NR.
+           MOVE CSACT-TYPE-SALES-PROGRAM  TO WS-R-TYPE-SALES-PROGRAM.
+
+           WRITE EXCP-LINE                FROM WS-REPORT-LINE.
+
+           ADD 1 TO WS-EXCEPTIONS-FOUND.
+
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-TERMINATE - WRITE TOTALS AND CLOSE FILES                 *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+
+           MOVE WS-RECORDS-READ            TO WS-T-RECORDS-READ.
+           MOVE WS-EXCEPTIONS-FOUND        TO WS-T-EXCEPTIONS.
+           WRITE EXCP-LINE                 FROM WS-TOTAL-LINE.
+
+           CLOSE ACTIVITY-FILE.
+           CLOSE EXCEPTION-RPT.
+
+       8000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
