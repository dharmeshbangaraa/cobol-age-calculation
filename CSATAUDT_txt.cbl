@@ -0,0 +1,95 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSATAUDT"                             *
+      *         AGENT-FLAG DECISION AUDIT LOGGER                       *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSATAUDT.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  THIS PROGRAM IS ONLY USED IN CICS -- IT IS ONLY EVER CALLED   *
+      *  BY CSAGTTYP_PROC, WHICH IS ITSELF CICS-ONLY.  CALLED ONCE PER *
+      *  CSAGTTYP-PARMS CALL TO APPEND ONE LINE TO THE AGENT-FLAG      *
+      *  AUDIT FILE: THE INPUT AGENT COMPANY, AGENT NUMBER, AND TYPE   *
+      *  SALES PROGRAM, ALONGSIDE THE RESULTING AGENT FLAG.            *
+      *                                                                *
+      *  OUTPUT:  AGTAUDIT    - AGENT-FLAG DECISION AUDIT TRAIL (VSAM  *
+      *                         ESDS, DEFINED IN THE CICS FCT -- NOT   *
+      *                         OPENED BY THIS PROGRAM)                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+080926*  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+080926*  08/09/26   M.ANDREOLI  AUDIT-FILE WAS A PLAIN QSAM OPEN       *
+080926*                        EXTEND/WRITE, WHICH ABENDS WHEN THIS    *
+080926*                        PROGRAM RUNS UNDER CICS (AS IT ALWAYS   *
+080926*                        DOES) -- REPLACED WITH EXEC CICS WRITE  *
+080926*                        FILE AGAINST THE VSAM ESDS DATASET      *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+080926 01  WC-CONSTANTS.
+080926     05  WC-FILE                     PIC X(08) VALUE 'AGTAUDIT'.
+
+080926 01  WS-RESP-AREA                    PIC S9(08) COMP.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-A-AGENT-COMPANY          PIC X(01).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-A-AGENT-NR                PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-A-TYPE-SALES-PROGRAM     PIC X(02).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-A-AGENT-FLAG             PIC X(04).
+           05  FILLER                      PIC X(62) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+           COPY CSATAUDT.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION USING CSATAUDT-PARMS.
+
+       0000-MAIN.
+
+           MOVE CSATAUDT-I-AGENT-COMPANY      TO WS-A-AGENT-COMPANY.
+           MOVE CSATAUDT-I-AGENT-NR           TO WS-A-AGENT-NR.
+           MOVE CSATAUDT-I-TYPE-SALES-PROGRAM TO
+               WS-A-TYPE-SALES-PROGRAM.
+           MOVE CSATAUDT-I-AGENT-FLAG         TO WS-A-AGENT-FLAG.
+
+080926     EXEC CICS
+080926         WRITE FILE   (WC-FILE)
+080926               FROM   (WS-AUDIT-RECORD)
+080926               RESP   (WS-RESP-AREA)
+080926     END-EXEC.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
