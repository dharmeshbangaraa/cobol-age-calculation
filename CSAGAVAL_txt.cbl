@@ -0,0 +1,96 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGAVAL"                             *
+      *         AGENCY MASTER FILE LOOKUP SUBROUTINE                   *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGAVAL.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  THIS PROGRAM IS ONLY USED IN CICS -- IT IS ONLY EVER CALLED   *
+      *  BY CSAGTTYP_PROC, WHICH IS ITSELF CICS-ONLY.  CALLED ONCE PER *
+      *  CSAGTTYP-PARMS CALL TO CONFIRM THE AGENT COMPANY/AGENT NUMBER *
+      *  ON THE CALL IS AN ACTUAL REGISTERED AGENCY.                   *
+      *                                                                *
+      *  INPUT:   AGYMAST  - REGISTERED AGENCY MASTER (CSAGAGMR), VSAM *
+      *                       KSDS, DEFINED IN THE CICS FCT -- NOT     *
+      *                       OPENED BY THIS PROGRAM                  *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+080926*  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+080926*  08/09/26   M.ANDREOLI  TREAT A RETIRED (INACTIVE) AGENCY AS   *
+080926*                        NOT-FOUND, NOT AS A VALID MATCH         *
+080926*  08/09/26   M.ANDREOLI  NATIVE OPEN/READ AGAINST AGENCY-MASTER *
+080926*                        ABENDS WHEN THIS PROGRAM RUNS UNDER     *
+080926*                        CICS (AS IT ALWAYS DOES) -- REPLACED    *
+080926*                        WITH EXEC CICS READ FILE                *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+080926 01  WC-CONSTANTS.
+080926     05  WC-FILE                     PIC X(08) VALUE 'AGYMAST'.
+
+080926 01  WS-RESP-AREA                    PIC S9(08) COMP.
+
+080926     COPY CSAGAGMR.
+
+       LINKAGE SECTION.
+
+           COPY CSAGAVAL.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION USING CSAGAVAL-PARMS.
+
+       0000-MAIN.
+
+           MOVE CSAGAVAL-I-AGENT-COMPANY  TO AGMR-AGENT-COMPANY.
+           MOVE CSAGAVAL-I-AGENT-NR       TO AGMR-AGENT-NR.
+
+080926     EXEC CICS
+080926         READ FILE    (WC-FILE)
+080926              RIDFLD  (AGMR-AGENT-KEY)
+080926              INTO    (AGENCY-MASTER-RECORD)
+080926              RESP    (WS-RESP-AREA)
+080926     END-EXEC.
+
+080926     IF  WS-RESP-AREA = DFHRESP(NORMAL)
+080926         SET CSAGAVAL-O-RC-FOUND     TO TRUE
+080926     ELSE
+               SET CSAGAVAL-O-RC-NOT-FOUND TO TRUE
+080926     END-IF.
+
+           IF  CSAGAVAL-O-RC-FOUND
+           AND AGMR-INACTIVE
+               SET CSAGAVAL-O-RC-NOT-FOUND    TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
