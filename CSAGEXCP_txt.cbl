@@ -0,0 +1,255 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGEXCP"                             *
+      *         NIGHTLY INFANT-BOOKING EXCEPTION REPORT                *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGEXCP.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  THIS PROGRAM RUNS THE FULL SAILING MANIFEST THROUGH CSAGECAL  *
+      *  AND PRINTS AN EXCEPTION LINE FOR EVERY PASSENGER WHOSE AGE,   *
+      *  AS OF THE SAIL DATE, FALLS BELOW THE INFANT BOOKING           *
+      *  THRESHOLD.  SEE CSAGECAL CHANGE 091005 (R10 DAT0296) WHICH    *
+      *  FIRST RESTRICTED INFANTS IN BOOKING AT SCREEN ENTRY TIME --   *
+      *  THIS JOB GIVES OPS THE SAME CHECK ACROSS THE WHOLE MANIFEST.  *
+      *                                                                *
+      *  INPUT:   PASSENGER-FILE   - FULL SAILING MANIFEST (CSPAXREC)  *
+      *  OUTPUT:  EXCEPTION-RPT    - PRINT IMAGE EXCEPTION REPORT      *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+080926*  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+080926*  08/09/26   M.ANDREOLI  ORGANIZATION IS LINE SEQUENTIAL HAS NO *
+080926*                        Z/OS QSAM EQUIVALENT -- CHANGED BOTH    *
+080926*                        SELECTS TO ORGANIZATION IS SEQUENTIAL   *
+080926*  08/09/26   M.ANDREOLI  CALL CSAGBRCO FOR THE YEARS-VS-MONTHS  *
+080926*                        CUTOFF LIKE THE OTHER CSAGECAL CALLERS  *
+080926*                        DO, INSTEAD OF HARDCODING IT HERE       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSENGER-FILE    ASSIGN TO PAXFILE
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-RPT     ASSIGN TO EXCPRPT
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PASSENGER-FILE
+           RECORDING MODE IS F.
+           COPY CSPAXREC.
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCP-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WC-CONSTANTS.
+           05  WC-INFANT-THRESHOLD-MONTHS  PIC 9(03) VALUE 006.
+           05  WC-MONTHS-SUFFIX            PIC X(01) VALUE 'M'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+
+       77  WS-RECORDS-READ                 PIC 9(07) COMP VALUE ZERO.
+       77  WS-EXCEPTIONS-FOUND             PIC 9(07) COMP VALUE ZERO.
+       77  WS-AGE-MONTHS-N                 PIC 9(02).
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               'CSAGEXCP - INFANT BOOKING EXCEPTIONS   '.
+           05  FILLER                      PIC X(92) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(10) VALUE 'BOOKING'.
+           05  FILLER                      PIC X(10) VALUE 'PASSENGER'.
+           05  FILLER                      PIC X(30) VALUE 'NAME'.
+           05  FILLER                      PIC X(10) VALUE 'SAILING'.
+           05  FILLER                      PIC X(08) VALUE 'AGE-ACT'.
+           05  FILLER                      PIC X(08) VALUE 'AGE-YRS'.
+           05  FILLER                      PIC X(56) VALUE SPACES.
+
+       01  WS-REPORT-LINE.
+           05  WS-R-BOOKING-ID             PIC X(10).
+           05  WS-R-PASSENGER-ID           PIC X(10).
+           05  WS-R-PASSENGER-NAME         PIC X(30).
+           05  WS-R-SAILING-ID             PIC X(10).
+           05  WS-R-AGE-ACTUAL             PIC X(08).
+           05  WS-R-AGE-YEARS              PIC X(08).
+           05  FILLER                      PIC X(56) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'RECORDS READ ......'.
+           05  WS-T-RECORDS-READ           PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'EXCEPTIONS FOUND ...'.
+           05  WS-T-EXCEPTIONS             PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(55) VALUE SPACES.
+
+           COPY CSAGECAL.
+
+080926 77  WC-CSAGBRCO                      PIC X(08) VALUE 'CSAGBRCO'.
+
+080926     COPY CSAGBRCO.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-PAX     THRU 2000-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME THE READ  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN INPUT  PASSENGER-FILE.
+           OPEN OUTPUT EXCEPTION-RPT.
+
+           WRITE EXCP-LINE                FROM WS-HEADING-1.
+           WRITE EXCP-LINE                FROM WS-HEADING-2.
+
+           PERFORM 1200-READ-PAX         THRU 1200-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-READ-PAX - READ ONE PASSENGER RECORD                    *
+      *----------------------------------------------------------------*
+       1200-READ-PAX.
+
+           READ PASSENGER-FILE
+               AT END
+                   SET WS-EOF             TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-PROCESS-PAX - CALL CSAGECAL AND TEST FOR AN INFANT       *
+      *----------------------------------------------------------------*
+       2000-PROCESS-PAX.
+
+           MOVE CSPAX-BIRTH-CCYYMMDD      TO CSAGECAL-I-BIRTH-CCYYMMDD.
+           MOVE CSPAX-DEPART-DATE-GREG    TO
+               CSAGECAL-I-DEPART-DATE-GREG.
+           MOVE SPACES                    TO
+               CSAGECAL-I-DEPART-DATE-INTL.
+
+080926     MOVE CSPAX-BRAND-CODE          TO CSAGBRCO-I-BRAND-CODE.
+080926     MOVE CSPAX-ITINERARY-CODE      TO CSAGBRCO-I-ITINERARY-CODE.
+080926     CALL WC-CSAGBRCO               USING CSAGBRCO-PARMS.
+080926     MOVE CSAGBRCO-O-CUTOFF-YEARS   TO
+080926         CSAGECAL-I-CALC-AGE-IN-MONTHS.
+
+           CALL 'CSAGECAL'                USING CSAGECAL-PARMS.
+
+           IF  CSAGECAL-O-RC-OK
+               PERFORM 2100-CHECK-INFANT  THRU 2100-EXIT
+           END-IF.
+
+           PERFORM 1200-READ-PAX         THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-CHECK-INFANT - FLAG AGES BELOW THE INFANT THRESHOLD      *
+      *----------------------------------------------------------------*
+       2100-CHECK-INFANT.
+
+           MOVE ZERO                      TO WS-AGE-MONTHS-N.
+
+           IF  CSAGECAL-O-AGE-ACTUAL (3:1) = WC-MONTHS-SUFFIX
+               MOVE CSAGECAL-O-AGE-ACTUAL (1:2) TO WS-AGE-MONTHS-N
+               IF  WS-AGE-MONTHS-N < WC-INFANT-THRESHOLD-MONTHS
+                   PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+               END-IF
+           ELSE
+               IF  CSAGECAL-O-AGE-YEARS < 1
+                   PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+               END-IF
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-WRITE-EXCEPTION - PRINT ONE EXCEPTION LINE               *
+      *----------------------------------------------------------------*
+       2200-WRITE-EXCEPTION.
+
+           MOVE CSPAX-BOOKING-ID          TO WS-R-BOOKING-ID.
+           MOVE CSPAX-PASSENGER-ID        TO WS-R-PASSENGER-ID.
+           MOVE CSPAX-PASSENGER-NAME      TO WS-R-PASSENGER-NAME.
+           MOVE CSPAX-SAILING-ID          TO WS-R-SAILING-ID.
+           MOVE CSAGECAL-O-AGE-ACTUAL     TO WS-R-AGE-ACTUAL.
+           MOVE CSAGECAL-O-AGE-YEARS      TO WS-R-AGE-YEARS.
+
+           WRITE EXCP-LINE                FROM WS-REPORT-LINE.
+
+           ADD 1 TO WS-EXCEPTIONS-FOUND.
+
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-TERMINATE - WRITE TOTALS AND CLOSE FILES                *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+
+           MOVE WS-RECORDS-READ            TO WS-T-RECORDS-READ.
+           MOVE WS-EXCEPTIONS-FOUND        TO WS-T-EXCEPTIONS.
+           WRITE EXCP-LINE                 FROM WS-TOTAL-LINE.
+
+           CLOSE PASSENGER-FILE.
+           CLOSE EXCEPTION-RPT.
+
+       8000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
