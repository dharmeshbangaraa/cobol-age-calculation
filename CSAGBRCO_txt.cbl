@@ -0,0 +1,153 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGBRCO"                             *
+      *     BRAND/ITINERARY MONTHS-CUTOFF AGE LOOKUP                  *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGBRCO.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  CSAGECAL-I-CALC-AGE-IN-MONTHS CONTROLS THE YEARS-VS-MONTHS    *
+      *  CUTOFF IN CSAGECAL (A PASSENGER YOUNGER THAN THIS MANY YEARS  *
+      *  GETS THEIR AGE REPORTED IN MONTHS INSTEAD OF YEARS).  THE     *
+      *  CSAGECAL COPYBOOK SAYS TO "POPULATE CALC-AGE-IN-MONTHS FROM   *
+      *  THE CORRESPONDING PRF- FLAG" -- THIS SUBROUTINE IS THAT ONE   *
+      *  MAINTAINED PLACE INSTEAD OF EVERY CALLER HARDCODING ITS OWN   *
+      *  BRAND'S RULE.  AN ITINERARY-SPECIFIC ENTRY OVERRIDES THE      *
+      *  BRAND'S DEFAULT; A BRAND WITH NO ENTRY AT ALL GETS THE        *
+      *  SYSTEM DEFAULT, WHICH MATCHES WHAT EVERY CALLER HARDCODED     *
+      *  BEFORE THIS TABLE EXISTED.                                    *
+      *                                                                *
+      *  INPUT:   CSAGBRCO-I-BRAND-CODE, CSAGBRCO-I-ITINERARY-CODE     *
+      *  OUTPUT:  CSAGBRCO-O-CUTOFF-YEARS                              *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+080926*  08/09/26   M.ANDREOLI  1000-EXACT-MATCH NOW SETS WS-FOUND ON A
+080926*                         REAL HIT INSTEAD OF 0000-MAIN COMPARING
+080926*                         THE RESULT BACK AGAINST THE SYSTEM
+080926*                         DEFAULT -- A BRAND/ITINERARY WHOSE OWN
+080926*                         CUTOFF HAPPENED TO MATCH THE SYSTEM
+080926*                         DEFAULT WAS FALLING THROUGH TO
+080926*                         2000-BRAND-DEFAULT AND GETTING
+080926*                         OVERWRITTEN BY IT
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WC-SYSTEM-DEFAULT-CUTOFF        PIC 9(03) VALUE 012.
+
+080926 01  WS-SWITCHES.
+080926     05  WS-FOUND-SWITCH             PIC X(01) VALUE 'N'.
+080926         88  WS-FOUND                    VALUE 'Y'.
+
+      ******************************************************************
+      *  BRAND/ITINERARY CUTOFF TABLE.  MAINTAINED BY HAND.  A BLANK   *
+      *  ITINERARY CODE MEANS "THIS BRAND'S DEFAULT, ANY ITINERARY".  *
+      *  ADD AN ENTRY AND BUMP THE OCCURS COUNT TO ONBOARD A NEW       *
+      *  BRAND OR CARVE OUT AN ITINERARY-SPECIFIC EXCEPTION.           *
+      ******************************************************************
+
+       01  WT-BRAND-CUTOFF-TABLE.
+           05  FILLER                PIC X(12) VALUE 'RCI      002'.
+           05  FILLER                PIC X(12) VALUE 'CEL      002'.
+           05  FILLER                PIC X(12) VALUE 'AZA      003'.
+           05  FILLER                PIC X(12) VALUE 'AZACARIB 001'.
+
+       01  FILLER REDEFINES WT-BRAND-CUTOFF-TABLE.
+           05  WT-CUTOFF-ENTRY       OCCURS 4 TIMES
+                   INDEXED BY CUTOFF-IX.
+               10  WT-CUTOFF-BRAND        PIC X(03).
+               10  WT-CUTOFF-ITINERARY    PIC X(06).
+               10  WT-CUTOFF-YEARS        PIC 9(03).
+
+       LINKAGE SECTION.
+
+           COPY CSAGBRCO.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION USING CSAGBRCO-PARMS.
+
+       0000-MAIN.
+
+           MOVE WC-SYSTEM-DEFAULT-CUTOFF  TO CSAGBRCO-O-CUTOFF-YEARS.
+080926     MOVE 'N'                       TO WS-FOUND-SWITCH.
+
+           PERFORM 1000-EXACT-MATCH       THRU 1000-EXIT.
+080926     IF  NOT WS-FOUND
+               PERFORM 2000-BRAND-DEFAULT THRU 2000-EXIT
+           END-IF.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-EXACT-MATCH - AN ITINERARY-SPECIFIC OVERRIDE, IF ONE IS  *
+      *                     ON FILE FOR THIS BRAND AND ITINERARY       *
+      *----------------------------------------------------------------*
+       1000-EXACT-MATCH.
+
+           IF  CSAGBRCO-I-ITINERARY-CODE = SPACES
+               GO TO 1000-EXIT
+           END-IF.
+
+           SET CUTOFF-IX                  TO 1.
+           SEARCH WT-CUTOFF-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WT-CUTOFF-BRAND (CUTOFF-IX) = CSAGBRCO-I-BRAND-CODE
+                AND WT-CUTOFF-ITINERARY (CUTOFF-IX) =
+                        CSAGBRCO-I-ITINERARY-CODE
+                   MOVE WT-CUTOFF-YEARS (CUTOFF-IX) TO
+                       CSAGBRCO-O-CUTOFF-YEARS
+080926            SET WS-FOUND            TO TRUE
+           END-SEARCH.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-BRAND-DEFAULT - NO ITINERARY-SPECIFIC ENTRY; FALL BACK   *
+      *                       TO THE BRAND'S DEFAULT ROW               *
+      *----------------------------------------------------------------*
+       2000-BRAND-DEFAULT.
+
+           SET CUTOFF-IX                  TO 1.
+           SEARCH WT-CUTOFF-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WT-CUTOFF-BRAND (CUTOFF-IX) = CSAGBRCO-I-BRAND-CODE
+                AND WT-CUTOFF-ITINERARY (CUTOFF-IX) = SPACES
+                   MOVE WT-CUTOFF-YEARS (CUTOFF-IX) TO
+                       CSAGBRCO-O-CUTOFF-YEARS
+           END-SEARCH.
+
+       2000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
