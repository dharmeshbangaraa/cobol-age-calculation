@@ -0,0 +1,104 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGFLOG"                             *
+      *         DEPART-DATE FORMAT USAGE LOGGER (CSAGECAL)             *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGFLOG.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  CALLED ONCE PER CSAGECAL-PARMS CALL TO APPEND ONE LINE TO THE *
+      *  FORMAT-USAGE LOG: TODAY'S DATE, WHICH FORMAT (GREG OR INTL)   *
+      *  THE CALLER USED FOR THE DEPART DATE, AND WHICH FORMAT (IF     *
+      *  ANY) WAS USED FOR THE MILESTONE DATE.  THE FILE IS OPENED    *
+      *  FOR EXTEND ON THE FIRST CALL IN THE RUN AND LEFT OPEN FOR     *
+      *  THE LIFE OF THE RUN UNIT.  CSAGFREC SUMMARIZES THIS LOG       *
+      *  MONTHLY.                                                      *
+      *                                                                *
+      *  OUTPUT:  FORMAT-LOG  - DEPART-DATE FORMAT USAGE LOG           *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORMAT-LOG         ASSIGN TO FMTLOG
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FORMAT-LOG
+           RECORDING MODE IS F.
+       01  FORMAT-LOG-LINE                 PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-FILE-OPEN-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-FILE-IS-OPEN             VALUE 'Y'.
+
+       01  WS-TODAY-CCYYMMDD                PIC 9(08).
+
+       01  WS-FORMAT-LOG-RECORD.
+           05  WS-F-CALL-DATE-CCYYMMDD     PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-F-DEPART-FORMAT          PIC X(01).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-F-MILESTONE-FORMAT       PIC X(01).
+           05  FILLER                      PIC X(67) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+           COPY CSAGFLOG.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION USING CSAGFLOG-PARMS.
+
+       0000-MAIN.
+
+           IF  NOT WS-FILE-IS-OPEN
+               OPEN EXTEND FORMAT-LOG
+               SET WS-FILE-IS-OPEN        TO TRUE
+           END-IF.
+
+           ACCEPT WS-TODAY-CCYYMMDD       FROM DATE YYYYMMDD.
+
+           MOVE WS-TODAY-CCYYMMDD             TO
+               WS-F-CALL-DATE-CCYYMMDD.
+           MOVE CSAGFLOG-I-DEPART-FORMAT       TO
+               WS-F-DEPART-FORMAT.
+           MOVE CSAGFLOG-I-MILESTONE-FORMAT    TO
+               WS-F-MILESTONE-FORMAT.
+
+           WRITE FORMAT-LOG-LINE              FROM WS-FORMAT-LOG-RECORD.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
