@@ -4,7 +4,7 @@
       *         CALLING PARAMETERS FOR AGENT FLAG SUBROUTINE.         * 00040010
       *                CRUISES RESERVATIONS SYSTEM                    * 00050000
       *                                                               * 00060000
-      *                         LENGTH=36                             * 00070000
+      *                         LENGTH=58                             * 00070000
       *                                                               * 00080000
       ***************************************************************** 00090010
       * 02/15/02 - WEON    CREATED                                    * 00100010
@@ -13,6 +13,13 @@
       * 08/11/09 - VIVIN   CPS0390 - VISITOR AGENCY                   * 00130010
       * 07/29/16 - WEON    DAT1386 POLAR VISION - CREAT A NEW WEB       00140010
       *                    BASED FRONT END                              00150010
+080926* 08/09/26 - M.ANDREOLI  ADD FLAG-COUNT/FLAG-LIST FOR AGENCIES      00155010
+080926*                       THAT QUALIFY FOR MORE THAN ONE PROGRAM     00157010
+080926* 08/09/26 - M.ANDREOLI  ADD EFFECTIVE-DATE AND EXPIRED-NEW-AGENT  00158010
+080926*                       RC SO "NEW AGENT" PLACEHOLDER IDS EXPIRE  00158510
+080926*                       AFTER THE ONBOARDING WINDOW               00159010
+080926* 08/09/26 - M.ANDREOLI  ADD UNKNOWN-AGENT RC FOR AGENT NUMBERS   00159510
+080926*                       NOT ON THE AGENCY MASTER FILE             00159710
       ***************************************************************** 00160010
                                                                         00170010
        01  CSAGTTYP-PARMS.                                              00180010
@@ -28,14 +35,20 @@
 072916                                     'NEWAGTUK' 'NEWAGTHA'        00280010
                                            'NEWAGTAU' 'NEWAGTNZ'.       00290010
                10  CSAGTTYP-I-TYPE-SALES-PROGRAM   PIC X(02).           00300010
-               10  FILLER                          PIC X(10).           00310010
+080926         10  CSAGTTYP-I-EFFECTIVE-DATE       PIC 9(08).           00302010
+080926         10  FILLER                          PIC X(02).           00304010
                                                                         00320010
            05  CSAGTTYP-OUTPUT-PARMS.                                   00330010
                10  CSAGTTYP-O-RETURN-CODE          PIC X(01).           00340010
                    88  CSAGTTYP-O-RC-OK                VALUE X'00'.     00350010
                    88  CSAGTTYP-O-RC-INVALID-INPUT     VALUE X'FF'.     00360010
+080926             88  CSAGTTYP-O-RC-EXPIRED-NEW-AGENT VALUE X'FE'.     00365010
+080926             88  CSAGTTYP-O-RC-UNKNOWN-AGENT     VALUE X'FD'.     00366010
                10  CSAGTTYP-O-AGENT-FLAG           PIC X(04).           00370010
                    88  CSAGTTYP-O-DIRECT               VALUE 'DIR '.    00380010
                    88  CSAGTTYP-O-NEW                  VALUE 'NEW '.    00390010
 081109             88  CSAGTTYP-O-VISITOR              VALUE 'VIS '.    00400010
+080926         10  CSAGTTYP-O-FLAG-COUNT           PIC 9(02) COMP.      00402010
+080926         10  CSAGTTYP-O-FLAG-LIST            OCCURS 5 TIMES.      00404010
+080926             15  CSAGTTYP-O-AGENT-FLAG-N      PIC X(04).          00406010
                10  FILLER                          PIC X(10).           00410010
