@@ -0,0 +1,152 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGTSNP"                             *
+      *     CHANGE-CONTROL SNAPSHOT OF THE CSAGTTYP AGENT-FLAG TABLE   *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGTSNP.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  THE AGENT-FLAG TABLE IN CSAGTFLG IS A HAND-MAINTAINED         *
+      *  CONSTANT TABLE -- IT CHANGES ONLY WHEN SOMEONE EDITS THE      *
+      *  SOURCE AND RECOMPILES.  THIS UTILITY IS RUN AS PART OF THE    *
+      *  CHANGE-CONTROL PROCEDURE WHENEVER THE TABLE IS CHANGED: IT    *
+      *  DUMPS THE TABLE, ONE ENTRY PER LINE, TO A DATED SNAPSHOT      *
+      *  FILE SO THE BEFORE/AFTER CAN BE DIFFED AND FILED WITH THE     *
+      *  CHANGE TICKET.                                                *
+      *                                                                *
+      *  OUTPUT:  TABLE-SNAPSHOT - ONE LINE PER AGENT-FLAG TABLE ENTRY *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+080926*  08/09/26   M.ANDREOLI  USE WC-AGENT-FLAG-TABLE-SIZE INSTEAD OF
+080926*                         A HARDCODED 26 SO THIS CAN'T DRIFT FROM
+080926*                         THE TABLE'S ACTUAL OCCURS COUNT
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-SNAPSHOT     ASSIGN TO TBLSNAP
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TABLE-SNAPSHOT
+           RECORDING MODE IS F.
+       01  SNAPSHOT-LINE                   PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TODAY-CCYYMMDD                PIC 9(08).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                      PIC X(21) VALUE
+               'CSAGTFLG SNAPSHOT OF '.
+           05  WS-H-TODAY                  PIC 9(08).
+           05  FILLER                      PIC X(51) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(06) VALUE SPACES.
+           05  WS-D-SEQ                    PIC ZZ9.
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-D-LOCATION               PIC X(01).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-D-TYPE-SALES-PROGRAM     PIC X(02).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-D-AGENT-FLAG             PIC X(04).
+           05  FILLER                      PIC X(55) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'TABLE ENTRIES ......'.
+           05  WS-T-ENTRIES                PIC ZZ9.
+           05  FILLER                      PIC X(57) VALUE SPACES.
+
+       01  WT-TABLES.
+           COPY CSAGTFLG.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+
+           PERFORM 2000-SNAPSHOT-TABLE  THRU 2000-EXIT
+               VARYING TYPE-IX FROM 1 BY 1
+               UNTIL TYPE-IX > WC-AGENT-FLAG-TABLE-SIZE.
+
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN THE SNAPSHOT FILE AND WRITE THE HEADING*
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN OUTPUT TABLE-SNAPSHOT.
+
+           ACCEPT WS-TODAY-CCYYMMDD     FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-CCYYMMDD       TO WS-H-TODAY.
+           WRITE SNAPSHOT-LINE          FROM WS-HEADING-LINE.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-SNAPSHOT-TABLE - WRITE ONE DETAIL LINE PER TABLE ENTRY   *
+      *----------------------------------------------------------------*
+       2000-SNAPSHOT-TABLE.
+
+           MOVE TYPE-IX                          TO WS-D-SEQ.
+           MOVE WT-AGENT-LOCATION (TYPE-IX)       TO WS-D-LOCATION.
+           MOVE WT-TYPE-SALES-PROGRAM (TYPE-IX)   TO
+               WS-D-TYPE-SALES-PROGRAM.
+           MOVE WT-AGENT-FLAG (TYPE-IX)           TO WS-D-AGENT-FLAG.
+
+           WRITE SNAPSHOT-LINE                    FROM WS-DETAIL-LINE.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-TERMINATE - WRITE THE TOTAL LINE AND CLOSE THE FILE      *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+
+           MOVE WC-AGENT-FLAG-TABLE-SIZE TO WS-T-ENTRIES.
+           WRITE SNAPSHOT-LINE          FROM WS-TOTAL-LINE.
+
+           CLOSE TABLE-SNAPSHOT.
+
+       8000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
