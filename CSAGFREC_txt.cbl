@@ -0,0 +1,256 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGFREC"                             *
+      *     MONTHLY DEPART-DATE FORMAT USAGE RECONCILIATION REPORT    *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGFREC.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  EVERY CSAGECAL CALL APPENDS A LINE TO THE FORMAT-LOG (VIA     *
+      *  CSAGFLOG) RECORDING WHETHER THE CALLER PASSED THE DEPART DATE *
+      *  AND MILESTONE DATE IN GREG OR INTL FORMAT.  RUN MONTHLY, THIS *
+      *  JOB TALLIES THOSE COUNTS SO THE TEAM CAN SEE HOW MUCH LONGER  *
+      *  CALLERS OF EITHER FORMAT NEED TO BE SUPPORTED.                *
+      *                                                                *
+      *  INPUT:   CONTROL-CARD  - REPORT YEAR/MONTH (CCYYMM)           *
+      *           FORMAT-LOG   - DEPART-DATE FORMAT USAGE LOG          *
+      *  OUTPUT:  FORMAT-RECON - MONTHLY RECONCILIATION REPORT         *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+080926*  08/09/26   M.ANDREOLI  ADD CONTROL-CARD CCYYMM SO THE LOG IS  *
+080926*                        FILTERED TO ONE MONTH INSTEAD OF BEING  *
+080926*                        TALLIED CUMULATIVE SINCE FORMAT-LOG WAS *
+080926*                        FIRST OPENED                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+080926     SELECT CONTROL-CARD      ASSIGN TO CTLCARD
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FORMAT-LOG         ASSIGN TO FMTLOG
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT FORMAT-RECON       ASSIGN TO FMTRECON
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+080926 FD  CONTROL-CARD
+080926     RECORDING MODE IS F.
+080926 01  CC-RECORD.
+080926     05  CC-REPORT-CCYYMM         PIC 9(06).
+080926     05  FILLER                   PIC X(74).
+
+       FD  FORMAT-LOG
+           RECORDING MODE IS F.
+       01  FORMAT-LOG-RECORD.
+           05  FL-CALL-DATE-CCYYMMDD       PIC 9(08).
+           05  FILLER                      PIC X(01).
+           05  FL-DEPART-FORMAT            PIC X(01).
+           05  FILLER                      PIC X(01).
+           05  FL-MILESTONE-FORMAT         PIC X(01).
+           05  FILLER                      PIC X(67).
+
+       FD  FORMAT-RECON
+           RECORDING MODE IS F.
+       01  RECON-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+
+       01  WC-CONSTANTS.
+           05  WC-G                        PIC X(01) VALUE 'G'.
+           05  WC-I                        PIC X(01) VALUE 'I'.
+
+080926 01  WS-CONTROL-AREA.
+080926     05  WS-REPORT-CCYYMM            PIC 9(06).
+
+       77  WS-RECORDS-READ                 PIC 9(07) COMP VALUE ZERO.
+080926 77  WS-RECORDS-OTHER-MONTH           PIC 9(07) COMP VALUE ZERO.
+       77  WS-DEPART-GREG-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-DEPART-INTL-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-MILESTONE-GREG-COUNT         PIC 9(07) COMP VALUE ZERO.
+       77  WS-MILESTONE-INTL-COUNT         PIC 9(07) COMP VALUE ZERO.
+       77  WS-MILESTONE-NONE-COUNT         PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               'CSAGFREC - DEPART-DATE FORMAT USAGE RPT'.
+080926     05  FILLER                      PIC X(08) VALUE
+080926         ' FOR ...'.
+080926     05  WS-H-REPORT-CCYYMM          PIC 9(06).
+080926     05  FILLER                      PIC X(78) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'RECORDS READ ......'.
+           05  WS-T-RECORDS-READ           PIC ZZZ,ZZ9.
+080926     05  FILLER                      PIC X(10) VALUE SPACES.
+080926     05  FILLER                      PIC X(20) VALUE
+080926         'OTHER MONTHS SKIPPED'.
+080926     05  WS-T-RECORDS-OTHER-MONTH    PIC ZZZ,ZZ9.
+080926     05  FILLER                      PIC X(62) VALUE SPACES.
+
+       01  WS-DEPART-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'DEPART DATE - GREG .'.
+           05  WS-T-DEPART-GREG            PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'DEPART DATE - INTL .'.
+           05  WS-T-DEPART-INTL            PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(62) VALUE SPACES.
+
+       01  WS-MILESTONE-LINE.
+           05  FILLER                      PIC X(20) VALUE
+               'MILESTONE - GREG ...'.
+           05  WS-T-MILESTONE-GREG         PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'MILESTONE - INTL ...'.
+           05  WS-T-MILESTONE-INTL         PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(20) VALUE
+               'MILESTONE - NONE ...'.
+           05  WS-T-MILESTONE-NONE         PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(32) VALUE SPACES.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-LOG     THRU 2000-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME THE READ  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+080926     OPEN INPUT  CONTROL-CARD.
+080926     READ CONTROL-CARD.
+080926     MOVE CC-REPORT-CCYYMM          TO WS-REPORT-CCYYMM.
+080926     CLOSE CONTROL-CARD.
+
+           OPEN INPUT  FORMAT-LOG.
+           OPEN OUTPUT FORMAT-RECON.
+
+080926     MOVE WS-REPORT-CCYYMM          TO WS-H-REPORT-CCYYMM.
+           WRITE RECON-LINE                FROM WS-HEADING-1.
+
+           PERFORM 1200-READ-LOG          THRU 1200-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-READ-LOG - READ ONE FORMAT-LOG RECORD                   *
+      *----------------------------------------------------------------*
+       1200-READ-LOG.
+
+           READ FORMAT-LOG
+               AT END
+                   SET WS-EOF             TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-PROCESS-LOG - TALLY THE DEPART/MILESTONE FORMAT USED     *
+      *----------------------------------------------------------------*
+       2000-PROCESS-LOG.
+
+080926     IF  FL-CALL-DATE-CCYYMMDD (1:6) NOT = WS-REPORT-CCYYMM
+080926         ADD 1 TO WS-RECORDS-OTHER-MONTH
+080926         PERFORM 1200-READ-LOG     THRU 1200-EXIT
+080926         GO TO 2000-EXIT
+080926     END-IF.
+
+           EVALUATE TRUE
+           WHEN FL-DEPART-FORMAT = WC-G
+               ADD 1 TO WS-DEPART-GREG-COUNT
+           WHEN FL-DEPART-FORMAT = WC-I
+               ADD 1 TO WS-DEPART-INTL-COUNT
+           END-EVALUATE.
+
+           EVALUATE TRUE
+           WHEN FL-MILESTONE-FORMAT = WC-G
+               ADD 1 TO WS-MILESTONE-GREG-COUNT
+           WHEN FL-MILESTONE-FORMAT = WC-I
+               ADD 1 TO WS-MILESTONE-INTL-COUNT
+           WHEN OTHER
+               ADD 1 TO WS-MILESTONE-NONE-COUNT
+           END-EVALUATE.
+
+           PERFORM 1200-READ-LOG         THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-TERMINATE - WRITE TOTALS AND CLOSE FILES                 *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+
+           MOVE WS-RECORDS-READ            TO WS-T-RECORDS-READ.
+080926     MOVE WS-RECORDS-OTHER-MONTH     TO WS-T-RECORDS-OTHER-MONTH.
+           WRITE RECON-LINE                FROM WS-TOTAL-LINE.
+
+           MOVE WS-DEPART-GREG-COUNT       TO WS-T-DEPART-GREG.
+           MOVE WS-DEPART-INTL-COUNT       TO WS-T-DEPART-INTL.
+           WRITE RECON-LINE                FROM WS-DEPART-LINE.
+
+           MOVE WS-MILESTONE-GREG-COUNT    TO WS-T-MILESTONE-GREG.
+           MOVE WS-MILESTONE-INTL-COUNT    TO WS-T-MILESTONE-INTL.
+           MOVE WS-MILESTONE-NONE-COUNT    TO WS-T-MILESTONE-NONE.
+           WRITE RECON-LINE                FROM WS-MILESTONE-LINE.
+
+           CLOSE FORMAT-LOG.
+           CLOSE FORMAT-RECON.
+
+       8000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
