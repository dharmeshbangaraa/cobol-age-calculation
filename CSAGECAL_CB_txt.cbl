@@ -22,10 +22,54 @@
       *                                                                *00060001
       * - POPULATE CALC-AGE-IN-MONTHS FROM CORRESPONDING PRF- FLAG     *
       *                                                                *00060001
+      * - MILESTONE-DATE-GREG/INTL ARE OPTIONAL; WHEN EITHER IS        *
+      *   POPULATED, MILESTONE-AGE-ACTUAL/YEARS ARE ALSO RETURNED      *
+      *   CALCULATED AGAINST THAT SECOND DATE IN ONE CALL              *
+      *                                                                *
+      * - AGE-BAND IS DERIVED FROM THE CALCULATED AGE - SEE THE        *
+      *   88-LEVELS FOR THE CUTOFFS                                    *
+      *                                                                *00060001
+      * - SET CSAGECAL-I-REVERSE-LOOKUP-SW TO 'R' TO RUN IN REVERSE     *
+      *   MODE: GIVEN A DEPART DATE AND EITHER CSAGECAL-I-TARGET-AGE-  *
+      *   YEARS OR CSAGECAL-I-TARGET-AGE-BAND, CSAGECAL-O-CUTOFF-      *
+      *   BIRTH-CCYYMMDD COMES BACK AS THE LATEST BIRTH DATE THAT      *
+      *   STILL REACHES THAT AGE (OR THE YOUNG END OF THAT BAND) BY    *
+      *   THE DEPART DATE.  WHEN BOTH ARE POPULATED THE TARGET AGE IN  *
+      *   YEARS WINS.  NO BIRTH DATE INPUT IS NEEDED IN THIS MODE.     *
+      *                                                                *
+      * - SET CSAGECAL-I-ONLINE-SW TO 'C' WHEN CALLING FROM A CICS     *
+      *   TRANSACTION.  THIS PROGRAM HAS NO CICS COMMANDS OF ITS OWN   *
+      *   AND CAN'T TELL BATCH FROM ONLINE BY ITSELF, BUT IT DELEGATES *
+      *   THE MONTHLY FORMAT-USAGE LOG WRITE TO CSAGFLOG, WHICH DOES   *
+      *   PLAIN QSAM I/O -- NOT SAFE TO ISSUE FROM CICS.  LEAVE THIS   *
+      *   SWITCH BLANK (THE DEFAULT) FOR BATCH CALLERS.                *
+      *                                                                *
       ******************************************************************00010001
       *    DATE     PROGRAMMER   DESCRIPTION OF CHANGE(S)              *00080001
       *  --------   ---------  --------------------------------------- *00090001
 091005*  09/10/05   D. MORGAN  R10 DAT0296 RESTRICT INFANTS IN BOOKING
+080926*  08/09/26    M.ANDREOLI NEW RC-INVALID-BIRTHDATE FOR BIRTH AFTER DEPART
+080926*  08/09/26    M.ANDREOLI ADD MILESTONE AGE AND AGE-BAND OUTPUT
+080926*  08/09/26    M.ANDREOLI ADD REVERSE LOOKUP MODE (TARGET AGE TO
+080926*                         CUTOFF BIRTH DATE)
+080926*  08/09/26    M.ANDREOLI NEW FIELDS ABOVE CARVED OUT OF THE OLD
+080926*                         TRAILING FILLERS FIRST; EACH AREA'S
+080926*                         FILLER IS NOW FULLY CONSUMED, SO ANY
+080926*                         FUTURE ADDITION WILL GROW THE RECORD
+080926*                         AND REQUIRES RECOMPILING EVERY CALLER
+080926*  08/09/26    M.ANDREOLI NEW CSAGECAL-I-ONLINE-SW -- AS PREDICTED
+080926*                         ABOVE, NO FILLER WAS LEFT TO CARVE THIS
+080926*                         FROM, SO THE INPUT AREA GROWS BY 1 BYTE;
+080926*                         EVERY CALLER MUST RECOMPILE
+080926*  08/09/26    M.ANDREOLI NEW CSAGECAL-I-TARGET-AGE-BAND SO
+080926*                         REVERSE LOOKUP ACCEPTS A TARGET AGE
+080926*                         BAND, NOT JUST A TARGET AGE IN YEARS;
+080926*                         NEW CSAGECAL-O-MILESTONE-RC SO
+080926*                         A BAD MILESTONE DATE NO LONGER HAS TO
+080926*                         BE REPORTED THROUGH THE SHARED RETURN
+080926*                         CODE (WHICH ABORTED THE WHOLE CALL) --
+080926*                         BOTH AREAS GROW AGAIN; EVERY CALLER
+080926*                         MUST RECOMPILE
       ******************************************************************00110001
        01  CSAGECAL-PARMS.
            05  CSAGECAL-INPUT-AREA.
@@ -35,15 +79,47 @@
                10  CSAGECAL-I-DEPART-DATE-INTL PIC  X(7).
                10  CSAGECAL-I-CALC-AGE-IN-MONTHS
                                                PIC  9(3) COMP-3.
-               10  FILLER                      PIC  X(10).
+080926         10  CSAGECAL-I-MILESTONE-DATE-GREG
+080926                                         PIC S9(7) COMP-3.
+080926         10  CSAGECAL-I-MILESTONE-DATE-INTL
+080926                                         PIC  X(7).
+080926         10  CSAGECAL-I-REVERSE-LOOKUP-SW PIC  X(1).
+080926             88  CSAGECAL-I-REVERSE-LOOKUP    VALUE 'R'.
+080926         10  CSAGECAL-I-TARGET-AGE-YEARS  PIC  9(3).
+080926         10  CSAGECAL-I-ONLINE-SW         PIC  X(1).
+080926             88  CSAGECAL-I-RUNNING-ONLINE    VALUE 'C'.
+080926         10  CSAGECAL-I-TARGET-AGE-BAND   PIC  X(1).
+080926             88  CSAGECAL-I-TARGET-BAND-INFANT  VALUE 'I'.
+080926             88  CSAGECAL-I-TARGET-BAND-CHILD   VALUE 'C'.
+080926             88  CSAGECAL-I-TARGET-BAND-TEEN    VALUE 'T'.
+080926             88  CSAGECAL-I-TARGET-BAND-ADULT   VALUE 'A'.
+080926             88  CSAGECAL-I-TARGET-BAND-SENIOR  VALUE 'S'.
 
            05  CSAGECAL-OUTPUT-AREA.
                10  CSAGECAL-O-RETURN-CODE      PIC X(1).
                    88  CSAGECAL-O-RC-OK                 VALUE X'00' ' '.
                    88  CSAGECAL-O-RC-MISSING-INPUT      VALUE X'01'.
                    88  CSAGECAL-O-RC-DATE-ERROR         VALUE X'02'.
+080926             88  CSAGECAL-O-RC-INVALID-BIRTHDATE  VALUE X'03'.
+080926         10  CSAGECAL-O-MILESTONE-RC PIC X(1).
+080926             88  CSAGECAL-O-MILESTONE-RC-OK     VALUE X'00' ' '.
+080926             88  CSAGECAL-O-MILESTONE-RC-ERROR  VALUE X'02'.
                10  CSAGECAL-O-AGE-ACTUAL       PIC X(3).
                10  CSAGECAL-O-AGE-ACTUAL-N REDEFINES
                    CSAGECAL-O-AGE-ACTUAL       PIC 9(3).
                10  CSAGECAL-O-AGE-YEARS        PIC 9(3).
-               10  FILLER                      PIC X(10).
+080926         10  CSAGECAL-O-MILESTONE-AGE-ACTUAL
+080926                                         PIC X(3).
+080926         10  CSAGECAL-O-MILESTONE-AGE-ACTUAL-N REDEFINES
+080926             CSAGECAL-O-MILESTONE-AGE-ACTUAL
+080926                                         PIC 9(3).
+080926         10  CSAGECAL-O-MILESTONE-AGE-YEARS
+080926                                         PIC 9(3).
+080926         10  CSAGECAL-O-AGE-BAND         PIC X(1).
+080926             88  CSAGECAL-O-AGE-BAND-INFANT    VALUE 'I'.
+080926             88  CSAGECAL-O-AGE-BAND-CHILD     VALUE 'C'.
+080926             88  CSAGECAL-O-AGE-BAND-TEEN      VALUE 'T'.
+080926             88  CSAGECAL-O-AGE-BAND-ADULT     VALUE 'A'.
+080926             88  CSAGECAL-O-AGE-BAND-SENIOR    VALUE 'S'.
+080926         10  CSAGECAL-O-CUTOFF-BIRTH-CCYYMMDD
+080926                                         PIC 9(8).
