@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                         "CSAGTOVR"                             *
+      *         CALLING PARAMETERS FOR AGENT-FLAG ONLINE OVERRIDE      *
+      *         LOOKUP SUBROUTINE.                                    *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  CALLED BY CSAGTTYP TO CHECK WHETHER SALES OPS HAS SAVED AN    *
+      *  ONLINE OVERRIDE (VIA CSAGTMNT) FOR THE AGENT LOCATION/TYPE    *
+      *  SALES PROGRAM KEY BEING LOOKED UP, SO A SAVE THROUGH THE      *
+      *  MAINTENANCE SCREEN ACTUALLY TAKES EFFECT ON THE LOOKUP.       *
+      *                                                                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED SO CSAGTMNT SAVES ARE ACTUALLY  *
+      *                        READ BY THE CSAGTTYP LOOKUP             *
+      ******************************************************************
+       01  CSAGTOVR-PARMS.
+           05  CSAGTOVR-I-AGENT-LOCATION     PIC X(01).
+           05  CSAGTOVR-I-TYPE-SALES-PROGRAM PIC X(02).
+           05  CSAGTOVR-O-RETURN-CODE        PIC X(01).
+               88  CSAGTOVR-O-RC-FOUND           VALUE X'00'.
+               88  CSAGTOVR-O-RC-NOT-FOUND       VALUE X'01'.
+           05  CSAGTOVR-O-AGENT-FLAG         PIC X(04).
