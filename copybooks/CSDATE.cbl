@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                         "CSDATE"                               *
+      *             CALLING PARAMETERS FOR DATE VALIDATION/             *
+      *             CONVERSION SUBROUTINE.                              *
+      *                CRUISES RESERVATIONS SYSTEM                      *
+      ******************************************************************
+       01  CSDATE-PARMS.
+           05  CSDATE-INPUT-PARMS.
+               10  CSDATE-INPUT-FORMAT         PIC X(01).
+                   88  CSDATE-FORMAT-GREG          VALUE 'G'.
+                   88  CSDATE-FORMAT-INTL          VALUE 'I'.
+               10  CSDATE-INPUT-GREG           PIC S9(7) COMP-3.
+               10  CSDATE-INPUT-DATE           PIC  X(07).
+           05  CSDATE-OUTPUT-PARMS.
+               10  CSDATE-RETURN-CODE          PIC X(01).
+                   88  CSDATE-RC-OK                VALUE X'00' ' '.
+                   88  CSDATE-RC-ERROR             VALUE X'01'.
+               10  CSDATE-OUT-CCYYMMDD          PIC 9(08).
+               10  FILLER                       PIC X(10).
