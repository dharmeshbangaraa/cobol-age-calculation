@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                         "CSAGHIST"                             *
+      *         AGE-HISTORY RECORD LAYOUT.                             *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  ONE RECORD PER AGE RECALCULATION DONE AFTER AN ITINERARY'S    *
+      *  DEPART DATE CHANGES.  KEYED BY BOOKING ID + CALCULATION       *
+      *  TIMESTAMP SO GUEST SERVICES CAN SEE WHY A GUEST'S AGE         *
+      *  CLASSIFICATION CHANGED AFTER A RESCHEDULE, INSTEAD OF JUST    *
+      *  SEEING THE NEW VALUE WITH THE OLD ONE OVERWRITTEN AND GONE.   *
+      *                                                                *
+      *                         LENGTH=100                             *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR BULK AGE RECALCULATION JOB  *
+      ******************************************************************
+       01  AGE-HISTORY-RECORD.
+           05  AGEHIST-BOOKING-ID          PIC X(10).
+           05  AGEHIST-CALC-CCYYMMDD       PIC 9(08).
+           05  AGEHIST-CALC-HHMMSS         PIC 9(06).
+           05  AGEHIST-OLD-AGE-ACTUAL      PIC X(03).
+           05  AGEHIST-OLD-AGE-YEARS       PIC 9(03).
+           05  AGEHIST-NEW-AGE-ACTUAL      PIC X(03).
+           05  AGEHIST-NEW-AGE-YEARS       PIC 9(03).
+           05  FILLER                      PIC X(64).
