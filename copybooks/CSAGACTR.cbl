@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                         "CSAGACTR"                             *
+      *         BOOKING ACTIVITY RECORD (AGENT FIELDS ONLY).           *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  ONE RECORD PER BOOKING ACTIVITY EVENT, CARRYING THE SAME      *
+      *  AGENT KEY FIELDS PASSED TO CSAGTTYP-PARMS.  READ BY THE       *
+      *  BATCH JOBS THAT SCAN ACTIVITY FOR CSAGTTYP EXCEPTIONS.        *
+      *                                                                *
+      *                         LENGTH=30                              *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR AGENT COMPANY EXCEPTION RPT *
+      ******************************************************************
+       01  CSACT-RECORD.
+           05  CSACT-BOOKING-ID            PIC X(10).
+           05  CSACT-AGENT-COMPANY         PIC X(01).
+           05  CSACT-AGENT-NR              PIC X(08).
+           05  CSACT-TYPE-SALES-PROGRAM    PIC X(02).
+           05  FILLER                      PIC X(09).
