@@ -0,0 +1,55 @@
+      ******************************************************************
+      *                         "CSAGTMAP"                             *
+      *         SYMBOLIC MAP FOR THE CSAGTMNT MAINTENANCE SCREEN.      *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  GENERATED FROM MAPSET CSAGTSET, MAP CSAGTMNT, BY BMS.  COPY   *
+      *  THIS MEMBER INSTEAD OF THE BMS-GENERATED ONE SO THE FIELD     *
+      *  NAMES STAY STABLE ACROSS MAP REGENERATION.                    *
+      *                                                                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR ONLINE AGENT-FLAG MAINT     *
+      ******************************************************************
+       01  CSAGTMNTI.
+           05  FILLER                          PIC X(12).
+           05  LOCL                            PIC S9(04) COMP.
+           05  LOCF                            PIC X(01).
+           05  LOCI                            PIC X(01).
+           05  TSPL                            PIC S9(04) COMP.
+           05  TSPF                            PIC X(01).
+           05  TSPI                            PIC X(02).
+           05  FLAGL                           PIC S9(04) COMP.
+           05  FLAGF                           PIC X(01).
+           05  FLAGI                           PIC X(04).
+           05  STATL                           PIC S9(04) COMP.
+           05  STATF                           PIC X(01).
+           05  STATI                           PIC X(01).
+           05  ACTNL                           PIC S9(04) COMP.
+           05  ACTNF                           PIC X(01).
+           05  ACTNI                           PIC X(01).
+           05  MSGL                            PIC S9(04) COMP.
+           05  MSGF                            PIC X(01).
+           05  MSGI                            PIC X(60).
+
+       01  CSAGTMNTO REDEFINES CSAGTMNTI.
+           05  FILLER                          PIC X(12).
+           05  FILLER                          PIC X(03).
+           05  LOCA                            PIC X(01).
+           05  LOCO                            PIC X(01).
+           05  FILLER                          PIC X(03).
+           05  TSPA                            PIC X(01).
+           05  TSPO                            PIC X(02).
+           05  FILLER                          PIC X(03).
+           05  FLAGA                           PIC X(01).
+           05  FLAGO                           PIC X(04).
+           05  FILLER                          PIC X(03).
+           05  STATA                           PIC X(01).
+           05  STATO                           PIC X(01).
+           05  FILLER                          PIC X(03).
+           05  ACTNA                           PIC X(01).
+           05  ACTNO                           PIC X(01).
+           05  FILLER                          PIC X(03).
+           05  MSGA                            PIC X(01).
+           05  MSGO                            PIC X(60).
