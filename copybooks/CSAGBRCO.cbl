@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                         "CSAGBRCO"                              *
+      *         CALLING PARAMETERS FOR THE BRAND/ITINERARY              *
+      *         MONTHS-CUTOFF AGE LOOKUP SUBROUTINE.                    *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  CALLED BY EVERY CSAGECAL CALLER BEFORE THE CSAGECAL CALL TO   *
+      *  GET THE CSAGECAL-I-CALC-AGE-IN-MONTHS VALUE FOR THIS BRAND/   *
+      *  ITINERARY, INSTEAD OF EACH CALLER HARDCODING ITS OWN PRF-     *
+      *  FLAG VALUE.                                                    *
+      *                                                                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED SO THE CUTOFF AGE LIVES IN ONE  *
+      *                        MAINTAINED PLACE                        *
+      ******************************************************************
+       01  CSAGBRCO-PARMS.
+           05  CSAGBRCO-I-BRAND-CODE        PIC X(03).
+           05  CSAGBRCO-I-ITINERARY-CODE    PIC X(06).
+           05  CSAGBRCO-O-CUTOFF-YEARS      PIC 9(03).
