@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                         "CSPAXREC"                             *
+      *         PASSENGER / BOOKING RECORD LAYOUT.                     *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  ONE RECORD PER BOOKED PASSENGER ON A SAILING.  READ BY THE    *
+      *  BATCH JOBS THAT DRIVE CSAGECAL ACROSS THE FULL MANIFEST.      *
+      *  DATE FIELDS ARE CARRIED IN THE SAME FORMATS CSAGECAL-PARMS    *
+      *  ACCEPTS SO NO CONVERSION IS NEEDED BEFORE THE CALL.           *
+      *                                                                *
+      *                         LENGTH=103                             *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR NIGHTLY AGE EXCEPTION JOB   *
+      *  08/09/26  M.ANDREOLI  ADD AGE-ACTUAL/YEARS FOR BULK AGE       *
+      *                        RECALCULATION AFTER A SAIL DATE CHANGE *
+      ******************************************************************
+       01  CSPAX-RECORD.
+           05  CSPAX-BOOKING-ID            PIC X(10).
+           05  CSPAX-PASSENGER-ID          PIC X(10).
+           05  CSPAX-PASSENGER-NAME        PIC X(30).
+           05  CSPAX-SAILING-ID            PIC X(08).
+           05  CSPAX-BRAND-CODE            PIC X(03).
+           05  CSPAX-ITINERARY-CODE        PIC X(06).
+           05  CSPAX-BIRTH-CCYYMMDD        PIC 9(08).
+           05  CSPAX-DEPART-DATE-GREG      PIC S9(7) COMP-3.
+           05  CSPAX-FINAL-PMT-DATE-GREG   PIC S9(7) COMP-3.
+           05  CSPAX-AGE-ACTUAL            PIC X(03).
+           05  CSPAX-AGE-YEARS             PIC 9(03).
+           05  FILLER                      PIC X(14).
