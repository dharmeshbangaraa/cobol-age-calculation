@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                         "CSATAUDT"                             *
+      *         CALLING PARAMETERS FOR THE AGENT-FLAG AUDIT LOGGER.    *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  USED WITH PROGRAM CSATAUDT.  CALLED FROM CSAGTTYP AFTER EVERY *
+      *  AGENT-FLAG DECISION SO THE INPUTS AND THE RESULT CAN BE       *
+      *  TRACED BACK LATER.                                            *
+      *                                                                *
+      *                         LENGTH=24                              *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR AGENT-FLAG AUDIT TRAIL      *
+      ******************************************************************
+       01  CSATAUDT-PARMS.
+           05  CSATAUDT-I-AGENT-COMPANY       PIC X(01).
+           05  CSATAUDT-I-AGENT-NR            PIC X(08).
+           05  CSATAUDT-I-TYPE-SALES-PROGRAM  PIC X(02).
+           05  CSATAUDT-I-AGENT-FLAG          PIC X(04).
+           05  FILLER                         PIC X(09).
