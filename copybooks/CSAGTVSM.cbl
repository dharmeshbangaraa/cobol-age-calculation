@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                         "CSAGTVSM"                             *
+      *         VSAM RECORD LAYOUT FOR THE AGENT-FLAG TABLE.           *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  ONE RECORD PER AGENT-LOCATION/TYPE-SALES-PROGRAM ENTRY THAT   *
+      *  USED TO BE COMPILED DIRECTLY INTO CSAGTTYP'S                  *
+      *  WT-AGENT-FLAG-TABLE.  MAINTAINED ONLINE BY CSAGTMNT.          *
+      *                                                                *
+      *                         LENGTH=30                              *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR ONLINE AGENT-FLAG MAINT     *
+      ******************************************************************
+       01  CSAGT-VSAM-RECORD.
+           05  CSAGT-V-KEY.
+               10  CSAGT-V-AGENT-LOCATION      PIC X(01).
+               10  CSAGT-V-TYPE-SALES-PROGRAM  PIC X(02).
+           05  CSAGT-V-AGENT-FLAG              PIC X(04).
+           05  CSAGT-V-STATUS-SWITCH           PIC X(01).
+               88  CSAGT-V-ACTIVE                  VALUE 'A'.
+               88  CSAGT-V-INACTIVE                VALUE 'I'.
+           05  CSAGT-V-LAST-CHANGED-CCYYMMDD   PIC 9(08).
+           05  CSAGT-V-LAST-CHANGED-BY         PIC X(08).
+           05  FILLER                          PIC X(06).
