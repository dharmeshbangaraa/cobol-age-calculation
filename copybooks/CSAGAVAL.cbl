@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                         "CSAGAVAL"                             *
+      *         CALLING PARAMETERS FOR AGENCY MASTER FILE LOOKUP       *
+      *         SUBROUTINE.                                            *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  CALLED BY CSAGTTYP TO CONFIRM AN AGENT NUMBER IS ACTUALLY ON  *
+      *  THE AGENCY MASTER FILE BEFORE LOOKING UP ITS TYPE SALES       *
+      *  PROGRAM FLAG.                                                 *
+      *                                                                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR AGENCY-NUMBER VALIDATION    *
+      ******************************************************************
+       01  CSAGAVAL-PARMS.
+           05  CSAGAVAL-I-AGENT-COMPANY      PIC X(01).
+           05  CSAGAVAL-I-AGENT-NR            PIC X(08).
+           05  CSAGAVAL-O-RETURN-CODE          PIC X(01).
+               88  CSAGAVAL-O-RC-FOUND             VALUE X'00'.
+               88  CSAGAVAL-O-RC-NOT-FOUND         VALUE X'01'.
