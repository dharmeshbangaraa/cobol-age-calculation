@@ -0,0 +1,62 @@
+      ******************************************************************
+      *                         "CSAGTFLG"                             *
+      *         AGENT TYPE-SALES-PROGRAM TO AGENT-FLAG TABLE.          *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  SHARED BY CSAGTTYP (THE LOOKUP) AND CSAGTSNP (THE CHANGE-     *
+      *  CONTROL SNAPSHOT UTILITY) SO BOTH ALWAYS SEE THE SAME TABLE.  *
+      *  MAINTAINED BY HAND; ADD A FILLER ENTRY AND BUMP THE OCCURS    *
+      *  COUNT BELOW *AND* WC-AGENT-FLAG-TABLE-SIZE WHEN A NEW TYPE-   *
+      *  SALES-PROGRAM IS ONBOARDED.  EVERY CALLER THAT NEEDS THE      *
+      *  TABLE SIZE MUST USE WC-AGENT-FLAG-TABLE-SIZE, NOT A LITERAL,  *
+      *  SO THE TWO CAN NEVER DRIFT APART.                             *
+      *                                                                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  EXTRACTED FROM CSAGTTYP_PROC SO THE     *
+      *                        SNAPSHOT UTILITY CAN SHARE IT           *
+      *  08/09/26  M.ANDREOLI  ADD WC-AGENT-FLAG-TABLE-SIZE SO THE     *
+      *                        OCCURS COUNT IS NOT RE-LITERALED IN     *
+      *                        EVERY CALLER                            *
+      ******************************************************************
+       05  WC-AGENT-FLAG-TABLE-SIZE    PIC 9(03) VALUE 26.
+
+       05  WT-AGENT-FLAG-TABLE.
+           10  FILLER                PIC X(09) VALUE '3 XG XLG '.
+           10  FILLER                PIC X(09) VALUE '3 XX XL  '.
+           10  FILLER                PIC X(09) VALUE '3 KA KEY '.
+           10  FILLER                PIC X(09) VALUE '3 HP HIP '.
+           10  FILLER                PIC X(09) VALUE '3 FG SLCT'.
+           10  FILLER                PIC X(09) VALUE '3 FS SLCT'.
+           10  FILLER                PIC X(09) VALUE '3 FB SLCT'.
+           10  FILLER                PIC X(09) VALUE '3 CC CUST'.
+           10  FILLER                PIC X(09) VALUE '3 CD CUST'.
+           10  FILLER                PIC X(09) VALUE '3 CG CUST'.
+           10  FILLER                PIC X(09) VALUE '3 CI CUST'.
+           10  FILLER                PIC X(09) VALUE '3 CO CUST'.
+           10  FILLER                PIC X(09) VALUE '3 CW CUST'.
+           10  FILLER                PIC X(09) VALUE '3 CT CUST'.
+           10  FILLER                PIC X(09) VALUE '4 P1 PRT1'.
+           10  FILLER                PIC X(09) VALUE '4 P2 PRT2'.
+           10  FILLER                PIC X(09) VALUE '9 IP ICP '.
+           10  FILLER                PIC X(09) VALUE '9 IG ICG '.
+           10  FILLER                PIC X(09) VALUE '9 IS ICS '.
+           10  FILLER                PIC X(09) VALUE '9 IB ICB '.
+           10  FILLER                PIC X(09) VALUE '3 PM PRM '.
+           10  FILLER                PIC X(09) VALUE '3 SD STG '.
+           10  FILLER                PIC X(09) VALUE '3 SH STG '.
+           10  FILLER                PIC X(09) VALUE '3 SN STG '.
+           10  FILLER                PIC X(09) VALUE '3 SS STG '.
+           10  FILLER                PIC X(09) VALUE '7 PR PPPR'.
+
+       05  FILLER REDEFINES WT-AGENT-FLAG-TABLE.
+           10  WT-AGENT-TABLE
+                   OCCURS 26 TIMES
+                   ASCENDING KEY IS WT-TYPE-SALES-PROGRAM
+                   INDEXED BY TYPE-IX.
+               15  WT-AGENT-LOCATION     PIC X(01).
+               15  FILLER                PIC X(01).
+               15  WT-TYPE-SALES-PROGRAM PIC X(02).
+               15  FILLER                PIC X(01).
+               15  WT-AGENT-FLAG         PIC X(04).
