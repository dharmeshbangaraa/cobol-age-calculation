@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                         "CSAGFLOG"                             *
+      *         CALLING PARAMETERS FOR DEPART-DATE FORMAT               *
+      *         USAGE LOGGER SUBROUTINE.                               *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  CALLED BY CSAGECAL ONCE PER CALL TO RECORD WHICH INPUT DATE   *
+      *  FORMAT (GREG OR INTL) WAS USED FOR THE DEPART DATE AND, WHEN  *
+      *  SUPPLIED, THE MILESTONE DATE -- FEEDS THE MONTHLY             *
+      *  RECONCILIATION REPORT (CSAGFREC).                             *
+      *                                                                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR MONTHLY FORMAT-USAGE RPT    *
+      ******************************************************************
+       01  CSAGFLOG-PARMS.
+           05  CSAGFLOG-I-DEPART-FORMAT    PIC X(01).
+               88  CSAGFLOG-I-DEPART-GREG      VALUE 'G'.
+               88  CSAGFLOG-I-DEPART-INTL      VALUE 'I'.
+           05  CSAGFLOG-I-MILESTONE-FORMAT PIC X(01).
+               88  CSAGFLOG-I-MILESTONE-GREG   VALUE 'G'.
+               88  CSAGFLOG-I-MILESTONE-INTL   VALUE 'I'.
+               88  CSAGFLOG-I-MILESTONE-NONE   VALUE ' '.
+           05  FILLER                      PIC X(08).
