@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                         "CSAGAGMR"                             *
+      *         AGENCY MASTER FILE RECORD LAYOUT.                      *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      *  ONE RECORD PER REGISTERED AGENCY.  KEYED BY AGENT COMPANY +   *
+      *  AGENT NUMBER, THE SAME KEY CSAGTTYP IS CALLED WITH.           *
+      *                                                                *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26  M.ANDREOLI  CREATED FOR AGENCY-NUMBER VALIDATION    *
+      ******************************************************************
+       01  AGENCY-MASTER-RECORD.
+           05  AGMR-AGENT-KEY.
+               10  AGMR-AGENT-COMPANY          PIC X(01).
+               10  AGMR-AGENT-NR                PIC X(08).
+           05  AGMR-AGENT-NAME                  PIC X(30).
+           05  AGMR-STATUS-SWITCH                PIC X(01).
+               88  AGMR-ACTIVE                       VALUE 'A'.
+               88  AGMR-INACTIVE                     VALUE 'I'.
+           05  FILLER                            PIC X(20).
