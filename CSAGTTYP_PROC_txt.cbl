@@ -40,6 +40,17 @@
 022614*  02/26/14  STONEKING   KGAD-9GMSY2: ADDED 5 NEW AGENT TYPES:
       *                        PM, SD, SH, SN, SS.
 011421*  01/14/21  JANGEESH    PCS-1450; ADD NEW AGY TYPES FOR HAL
+080926*  08/09/26  M.ANDREOLI  ADD AUDIT TRAIL CALL TO CSATAUDT
+080926*  08/09/26  M.ANDREOLI  EXPIRE "NEW AGENT" PLACEHOLDER IDS AFTER
+080926*                        THE ONBOARDING WINDOW
+080926*  08/09/26  M.ANDREOLI  ZERO CSAGTTYP-O-FLAG-COUNT UP FRONT SO
+080926*                        EVERY RETURN PATH LEAVES IT RESET, NOT
+080926*                        JUST THE FULL TABLE-SCAN PATH
+080926*  08/09/26  M.ANDREOLI  USE WC-AGENT-FLAG-TABLE-SIZE (CSAGTFLG)
+080926*                        INSTEAD OF A HARDCODED 26
+080926*  08/09/26  M.ANDREOLI  CALL NEW CSAGTOVR SO AN ONLINE OVERRIDE
+080926*                        SAVED THROUGH CSAGTMNT ACTUALLY WINS
+080926*                        OVER THE COMPILED AGENT-FLAG TABLE
       *****************************************************************
 
       *****************************************************************
@@ -49,6 +60,15 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+080926     COPY CSATAUDT.
+080926     COPY CSAGAVAL.
+080926     COPY CSAGTOVR.
+
+080926 77  WC-CSAGAVAL                     PIC X(08) VALUE 'CSAGAVAL'.
+080926 77  WC-CSAGTOVR                     PIC X(08) VALUE 'CSAGTOVR'.
+
+080926 01  WS-EFFECTIVE-FLAG                PIC X(04).
+
        01  WC-CONSTANTS.
 
            05  WC-STAR                   PIC X(04) VALUE '****'.
@@ -61,6 +81,34 @@
            05  WC-8                      PIC X(01) VALUE '8'.
            05  WC-9                      PIC X(01) VALUE '9'.
 
+080926******************************************************************
+080926*  "NEW AGENT" PLACEHOLDER EXPIRATION TABLE.  EACH PLACEHOLDER ID
+080926*  IS ONLY GOOD FOR A LIMITED ONBOARDING WINDOW; THE DATE BELOW
+080926*  IS MAINTAINED BY HAND WHEN A REGION'S PLACEHOLDER IS REISSUED.
+080926*  A CALLER THAT DOES NOT PASS CSAGTTYP-I-EFFECTIVE-DATE (ZERO)
+080926*  GETS THE OLD, UNCONDITIONAL BEHAVIOR.
+080926******************************************************************
+
+080926     05  WT-NEWAGENT-TABLE.
+080926         10  FILLER                PIC X(16) VALUE
+080926             'NEWAGENT20261107'.
+080926         10  FILLER                PIC X(16) VALUE
+080926             'NEWAGTMX20261107'.
+080926         10  FILLER                PIC X(16) VALUE
+080926             'NEWAGTUK20261107'.
+080926         10  FILLER                PIC X(16) VALUE
+080926             'NEWAGTHA20261107'.
+080926         10  FILLER                PIC X(16) VALUE
+080926             'NEWAGTAU20261107'.
+080926         10  FILLER                PIC X(16) VALUE
+080926             'NEWAGTNZ20261107'.
+
+080926     05  FILLER REDEFINES WT-NEWAGENT-TABLE.
+080926         10  WT-NEWAGENT-ENTRY     OCCURS 6 TIMES
+080926                 INDEXED BY NEWAGENT-IX.
+080926             15  WT-NEWAGENT-ID        PIC X(08).
+080926             15  WT-NEWAGENT-EXPIRE-CCYYMMDD PIC 9(08).
+
       *****************************************************************
       *  TABLES
       *****************************************************************
@@ -91,49 +139,28 @@
 042704*            15  FILLER                PIC X(01).
 042704*            15  WT-AGENT-FLAG         PIC X(04).
 
-042704     05  WT-AGENT-FLAG-TABLE.
-111606*        10  FILLER                PIC X(09) VALUE '3 XG IXLG'.
-111606*        10  FILLER                PIC X(09) VALUE '3 XX IXL '.
-111606         10  FILLER                PIC X(09) VALUE '3 XG XLG '.
-111606         10  FILLER                PIC X(09) VALUE '3 XX XL  '.
-042704         10  FILLER                PIC X(09) VALUE '3 KA KEY '.
-042704         10  FILLER                PIC X(09) VALUE '3 HP HIP '.
-042704         10  FILLER                PIC X(09) VALUE '3 FG SLCT'.
-042704         10  FILLER                PIC X(09) VALUE '3 FS SLCT'.
-042704         10  FILLER                PIC X(09) VALUE '3 FB SLCT'.
-042704         10  FILLER                PIC X(09) VALUE '3 CC CUST'.
-042704         10  FILLER                PIC X(09) VALUE '3 CD CUST'.
-042704         10  FILLER                PIC X(09) VALUE '3 CG CUST'.
-042704         10  FILLER                PIC X(09) VALUE '3 CI CUST'.
-042704         10  FILLER                PIC X(09) VALUE '3 CO CUST'.
-042704         10  FILLER                PIC X(09) VALUE '3 CW CUST'.
-042704         10  FILLER                PIC X(09) VALUE '3 CT CUST'.
-042704         10  FILLER                PIC X(09) VALUE '4 P1 PRT1'.
-042704         10  FILLER                PIC X(09) VALUE '4 P2 PRT2'.
-010505         10  FILLER                PIC X(09) VALUE '9 IP ICP '.
-010505         10  FILLER                PIC X(09) VALUE '9 IG ICG '.
-010505         10  FILLER                PIC X(09) VALUE '9 IS ICS '.
-010505         10  FILLER                PIC X(09) VALUE '9 IB ICB '.
-022614         10  FILLER                PIC X(09) VALUE '3 PM PRM '.
-022614         10  FILLER                PIC X(09) VALUE '3 SD STG '.
-022614         10  FILLER                PIC X(09) VALUE '3 SH STG '.
-022614         10  FILLER                PIC X(09) VALUE '3 SN STG '.
-022614         10  FILLER                PIC X(09) VALUE '3 SS STG '.
-011421         10  FILLER                PIC X(09) VALUE '7 PR PPPR'.
-042704
-042704     05  FILLER REDEFINES WT-AGENT-FLAG-TABLE.
-042704         10  WT-AGENT-TABLE
-010505*                OCCURS 16 TIMES
-022614*                OCCURS 20 TIMES
-011421*                OCCURS 25 TIMES
-011421                 OCCURS 26 TIMES
-042704                 ASCENDING KEY IS WT-TYPE-SALES-PROGRAM
-042704                 INDEXED BY TYPE-IX.
-042704             15  WT-AGENT-LOCATION     PIC X(01).
-042704             15  FILLER                PIC X(01).
-042704             15  WT-TYPE-SALES-PROGRAM PIC X(02).
-042704             15  FILLER                PIC X(01).
-042704             15  WT-AGENT-FLAG         PIC X(04).
+080926******************************************************************
+080926*  AGENT-FLAG TABLE MOVED OUT TO COPYBOOK CSAGTFLG SO THE NEW
+080926*  CHANGE-CONTROL SNAPSHOT UTILITY (CSAGTSNP) CAN SHARE THE SAME
+080926*  TABLE DEFINITION INSTEAD OF MAINTAINING A SECOND COPY OF IT.
+080926******************************************************************
+080926     COPY CSAGTFLG.
+
+080926******************************************************************
+080926*  PER-AGENT-COMPANY DEFAULT FLAG.  USED ONLY WHEN THE CALLER
+080926*  SUPPLIES NO TYPE SALES PROGRAM, SO CCA-H-AGENT-FLAG DOWNSTREAM
+080926*  ISN'T LEFT BLANK JUST BECAUSE THE TYPE CODE WASN'T POPULATED.
+080926*  A COMPANY WITH NO ENTRY HERE KEEPS THE OLD BEHAVIOR (BLANK).
+080926******************************************************************
+
+080926     05  WT-DEFAULT-FLAG-TABLE.
+080926         10  FILLER                PIC X(05) VALUE '9ICP '.
+
+080926     05  FILLER REDEFINES WT-DEFAULT-FLAG-TABLE.
+080926         10  WT-DEFAULT-FLAG-ENTRY OCCURS 1 TIMES
+080926                 INDEXED BY DEFLT-IX.
+080926             15  WT-DEFAULT-COMPANY    PIC X(01).
+080926             15  WT-DEFAULT-FLAG       PIC X(04).
 
       *****************************************************************
       *  LINKAGE SECTION
@@ -151,6 +178,7 @@
 
            SET  CSAGTTYP-O-RC-OK         TO TRUE.
            MOVE SPACES                   TO CSAGTTYP-O-AGENT-FLAG.
+080926     MOVE ZERO                     TO CSAGTTYP-O-FLAG-COUNT.
 
            PERFORM 10000-VALIDATE-INPUT  THRU 10000-EXIT.
            IF CSAGTTYP-O-RC-INVALID-INPUT
@@ -158,6 +186,10 @@
            END-IF.
 
            IF CSAGTTYP-I-NEW-AGENT
+080926        PERFORM 11000-CHECK-NEWAGENT-EXP THRU 11000-EXIT
+080926        IF CSAGTTYP-O-RC-EXPIRED-NEW-AGENT
+080926           GO TO 01000-RETURN
+080926        END-IF
               SET CSAGTTYP-O-NEW         TO TRUE
               GO TO 01000-RETURN
            END-IF.
@@ -187,20 +219,20 @@
               GO TO 01000-RETURN
            END-IF.
 
+080926     PERFORM 13000-VALIDATE-AGENCY-MASTER THRU 13000-EXIT.
+080926     IF CSAGTTYP-O-RC-UNKNOWN-AGENT
+080926        GO TO 01000-RETURN
+080926     END-IF.
+
            IF CSAGTTYP-I-TYPE-SALES-PROGRAM = SPACES
+080926        PERFORM 12000-DEFAULT-FLAG-LOOKUP THRU 12000-EXIT
               GO TO 01000-RETURN
            END-IF.
 
-           SET TYPE-IX                   TO 1.
-           SEARCH WT-AGENT-TABLE
-             AT END MOVE SPACES          TO CSAGTTYP-O-AGENT-FLAG
-             WHEN WT-TYPE-SALES-PROGRAM (TYPE-IX)
-                                         = CSAGTTYP-I-TYPE-SALES-PROGRAM
-042704            AND WT-AGENT-LOCATION (TYPE-IX)
-042704                                = CSAGTTYP-I-AGENT-COMPANY
-                  MOVE WT-AGENT-FLAG (TYPE-IX)
-                                         TO CSAGTTYP-O-AGENT-FLAG
-           END-SEARCH.
+           MOVE SPACES                   TO CSAGTTYP-O-AGENT-FLAG.
+080926     PERFORM 15000-SCAN-AGENT-TABLE THRU 15000-EXIT
+080926         VARYING TYPE-IX FROM 1 BY 1
+080926         UNTIL TYPE-IX > WC-AGENT-FLAG-TABLE-SIZE.
 
        01000-RETURN.
 
@@ -208,8 +240,70 @@
               MOVE WC-STAR               TO CSAGTTYP-O-AGENT-FLAG
            END-IF.
 
+080926     MOVE CSAGTTYP-I-AGENT-COMPANY      TO
+080926         CSATAUDT-I-AGENT-COMPANY.
+080926     MOVE CSAGTTYP-I-AGENT-NR           TO
+080926         CSATAUDT-I-AGENT-NR.
+080926     MOVE CSAGTTYP-I-TYPE-SALES-PROGRAM TO
+080926         CSATAUDT-I-TYPE-SALES-PROGRAM.
+080926     MOVE CSAGTTYP-O-AGENT-FLAG         TO
+080926         CSATAUDT-I-AGENT-FLAG.
+080926     CALL 'CSATAUDT'                    USING CSATAUDT-PARMS.
+
            GOBACK.
 
+080926*----------------------------------------------------------------
+080926* 15000-SCAN-AGENT-TABLE - COLLECT EVERY WT-AGENT-TABLE ENTRY
+080926* THAT QUALIFIES FOR THIS AGENT COMPANY/TYPE SALES PROGRAM.  AN
+080926* AGENCY CAN NOW BE ENROLLED IN MORE THAN ONE PROGRAM AT ONCE,
+080926* SO THE TABLE MAY CARRY MORE THAN ONE MATCHING ROW; THE FIRST
+080926* MATCH FOUND STILL BECOMES CSAGTTYP-O-AGENT-FLAG FOR CALLERS
+080926* THAT ONLY LOOK AT THE SINGLE FLAG.
+080926*----------------------------------------------------------------
+080926 15000-SCAN-AGENT-TABLE.
+
+080926     IF  WT-TYPE-SALES-PROGRAM (TYPE-IX)
+080926                                 = CSAGTTYP-I-TYPE-SALES-PROGRAM
+080926     AND WT-AGENT-LOCATION (TYPE-IX)
+080926                                 = CSAGTTYP-I-AGENT-COMPANY
+080926         PERFORM 15500-GET-EFFECTIVE-FLAG THRU 15500-EXIT
+080926         IF  CSAGTTYP-O-FLAG-COUNT = 0
+080926             MOVE WS-EFFECTIVE-FLAG
+080926                                  TO CSAGTTYP-O-AGENT-FLAG
+080926         END-IF
+080926         IF  CSAGTTYP-O-FLAG-COUNT < 5
+080926             ADD 1                TO CSAGTTYP-O-FLAG-COUNT
+080926             MOVE WS-EFFECTIVE-FLAG TO
+080926                 CSAGTTYP-O-AGENT-FLAG-N (CSAGTTYP-O-FLAG-COUNT)
+080926         END-IF
+080926     END-IF.
+
+080926 15000-EXIT.
+080926     EXIT.
+
+080926*----------------------------------------------------------------
+080926* 15500-GET-EFFECTIVE-FLAG - START FROM THE COMPILED WT-AGENT-
+080926* FLAG-TABLE VALUE FOR THIS ROW, THEN SEE WHETHER SALES OPS HAS
+080926* SAVED AN ONLINE OVERRIDE FOR THE SAME LOCATION/TYPE SALES
+080926* PROGRAM KEY THROUGH CSAGTMNT -- IF SO, THE OVERRIDE WINS.
+080926*----------------------------------------------------------------
+080926 15500-GET-EFFECTIVE-FLAG.
+
+080926     MOVE WT-AGENT-FLAG (TYPE-IX)        TO WS-EFFECTIVE-FLAG.
+
+080926     MOVE WT-AGENT-LOCATION (TYPE-IX)    TO
+080926         CSAGTOVR-I-AGENT-LOCATION.
+080926     MOVE WT-TYPE-SALES-PROGRAM (TYPE-IX) TO
+080926         CSAGTOVR-I-TYPE-SALES-PROGRAM.
+080926     CALL WC-CSAGTOVR                    USING CSAGTOVR-PARMS.
+
+080926     IF  CSAGTOVR-O-RC-FOUND
+080926         MOVE CSAGTOVR-O-AGENT-FLAG      TO WS-EFFECTIVE-FLAG
+080926     END-IF.
+
+080926 15500-EXIT.
+080926     EXIT.
+
        10000-VALIDATE-INPUT.
 
 062402*    IF NOT CSAGTTYP-I-VALID-AGENT-COMPANY
@@ -222,4 +316,70 @@
 
        10000-EXIT.
            EXIT.
+
+080926*----------------------------------------------------------------
+080926* 11000-CHECK-NEWAGENT-EXP - HAS THIS "NEW AGENT" PLACEHOLDER ID
+080926* OUTLIVED ITS ONBOARDING WINDOW?  CALLERS THAT DO NOT PASS AN
+080926* EFFECTIVE DATE GET THE ORIGINAL, UNCONDITIONAL BEHAVIOR.
+080926*----------------------------------------------------------------
+080926 11000-CHECK-NEWAGENT-EXP.
+
+080926     IF  CSAGTTYP-I-EFFECTIVE-DATE = ZERO
+080926         GO TO 11000-EXIT
+080926     END-IF.
+
+080926     SET NEWAGENT-IX                TO 1.
+080926     SEARCH WT-NEWAGENT-ENTRY
+080926         AT END
+080926             GO TO 11000-EXIT
+080926         WHEN WT-NEWAGENT-ID (NEWAGENT-IX) = CSAGTTYP-I-AGENT-NR
+080926             IF CSAGTTYP-I-EFFECTIVE-DATE >
+080926                 WT-NEWAGENT-EXPIRE-CCYYMMDD (NEWAGENT-IX)
+080926                 SET CSAGTTYP-O-RC-EXPIRED-NEW-AGENT TO TRUE
+080926             END-IF
+080926     END-SEARCH.
+
+080926 11000-EXIT.
+080926     EXIT.
+
+080926*----------------------------------------------------------------
+080926* 12000-DEFAULT-FLAG-LOOKUP - NO TYPE SALES PROGRAM WAS SUPPLIED.
+080926* IF THIS AGENT COMPANY HAS A CONFIGURED DEFAULT FLAG, RETURN IT
+080926* SO CCA-H-AGENT-FLAG DOWNSTREAM ISN'T LEFT BLANK.  A COMPANY
+080926* WITH NO ENTRY IN WT-DEFAULT-FLAG-TABLE KEEPS COMING BACK BLANK.
+080926*----------------------------------------------------------------
+080926 12000-DEFAULT-FLAG-LOOKUP.
+
+080926     SET DEFLT-IX                  TO 1.
+080926     SEARCH WT-DEFAULT-FLAG-ENTRY
+080926         AT END
+080926             GO TO 12000-EXIT
+080926         WHEN WT-DEFAULT-COMPANY (DEFLT-IX)
+080926                                 = CSAGTTYP-I-AGENT-COMPANY
+080926             MOVE WT-DEFAULT-FLAG (DEFLT-IX) TO
+080926                 CSAGTTYP-O-AGENT-FLAG
+080926     END-SEARCH.
+
+080926 12000-EXIT.
+080926     EXIT.
+
+080926*----------------------------------------------------------------
+080926* 13000-VALIDATE-AGENCY-MASTER - CONFIRM THIS AGENT NUMBER IS AN
+080926* ACTUAL REGISTERED AGENCY BEFORE LOOKING UP ITS TYPE SALES
+080926* PROGRAM FLAG.  BY THIS POINT THE CALL HAS ALREADY BEEN RULED
+080926* OUT AS A NEW-AGENT PLACEHOLDER OR A DIRECT/VISITOR SENTINEL,
+080926* SO ANY AGENT NUMBER REACHING HERE IS SUPPOSED TO BE REAL.
+080926*----------------------------------------------------------------
+080926 13000-VALIDATE-AGENCY-MASTER.
+
+080926     MOVE CSAGTTYP-I-AGENT-COMPANY  TO CSAGAVAL-I-AGENT-COMPANY.
+080926     MOVE CSAGTTYP-I-AGENT-NR       TO CSAGAVAL-I-AGENT-NR.
+080926     CALL WC-CSAGAVAL               USING CSAGAVAL-PARMS.
+
+080926     IF CSAGAVAL-O-RC-NOT-FOUND
+080926         SET CSAGTTYP-O-RC-UNKNOWN-AGENT TO TRUE
+080926     END-IF.
+
+080926 13000-EXIT.
+080926     EXIT.
       *****************  END OF SOURCE PROGRAM  ***********************
