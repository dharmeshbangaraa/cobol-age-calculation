@@ -0,0 +1,309 @@
+      ******************************************************************
+      *                                                                *
+      *                         "CSAGADIS"                             *
+      *            PER-SAILING AGE-DISTRIBUTION REPORT                *
+      *                CRUISES RESERVATIONS SYSTEM                     *
+      *                                                                *
+      ******************************************************************
+      *  IDENTIFICATION DIVISION.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CSAGADIS.
+       AUTHOR.          M. ANDREOLI.
+       INSTALLATION.    CRUISE RESERVATIONS SYSTEMS.
+       DATE-WRITTEN.    08/09/26.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  READS THE FULL PASSENGER MANIFEST, SAILING BY SAILING (THE    *
+      *  FILE IS IN CSPAX-SAILING-ID ORDER), CALLS CSAGECAL FOR EVERY  *
+      *  PASSENGER AGAINST THAT SAILING'S DEPART DATE, AND BUCKETS     *
+      *  CSAGECAL-O-AGE-YEARS INTO 10-YEAR BANDS.  A SUMMARY LINE IS   *
+      *  PRINTED EVERY TIME THE SAILING ID CHANGES SO REVENUE          *
+      *  MANAGEMENT CAN TRACK HOW A SHIP'S DEMOGRAPHIC MIX IS SHIFTING *
+      *  SAILING TO SAILING AND YEAR OVER YEAR.                        *
+      *                                                                *
+      *  INPUT:   PASSENGER-FILE - FULL MANIFEST, BY SAILING (CSPAXREC)*
+      *  OUTPUT:  AGEDIST-RPT    - PER-SAILING AGE-DISTRIBUTION REPORT *
+      ******************************************************************
+      *  DATE      PROGRAMMER  DESCRIPTION OF CHANGE(S)                *
+      *  --------  ----------  ---------------------------------------*
+      *  08/09/26   M.ANDREOLI  PROGRAM CREATED                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.     IBM-370.
+       OBJECT-COMPUTER.     IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSENGER-FILE    ASSIGN TO PAXFILE
+080926            ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AGEDIST-RPT       ASSIGN TO ADISRPT
+080926            ORGANIZATION IS SEQUENTIAL.
+
+      ******************************************************************
+      *          DATA DIVISION                                        *
+      ******************************************************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PASSENGER-FILE
+           RECORDING MODE IS F.
+           COPY CSPAXREC.
+
+       FD  AGEDIST-RPT
+           RECORDING MODE IS F.
+       01  ADIS-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+           05  WS-FIRST-SAILING-SWITCH     PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-SAILING             VALUE 'Y'.
+
+       01  WS-CURRENT-SAILING-ID           PIC X(08) VALUE SPACES.
+
+       77  WS-RECORDS-READ                 PIC 9(07) COMP VALUE ZERO.
+       77  WS-BAND-DIVIDE                  PIC 9(03) COMP VALUE ZERO.
+
+      ******************************************************************
+      *  TEN-YEAR AGE BANDS: 00-09, 10-19, 20-29 ... 90-99, 100 & OVER *
+      ******************************************************************
+
+       01  WT-AGE-BANDS.
+           05  WT-BAND-COUNT OCCURS 11 TIMES
+                   INDEXED BY BAND-IX     PIC 9(07) COMP VALUE ZERO.
+
+       01  WT-BAND-LABELS.
+           05  FILLER                     PIC X(08) VALUE '0  -  9 '.
+           05  FILLER                     PIC X(08) VALUE '10 - 19 '.
+           05  FILLER                     PIC X(08) VALUE '20 - 29 '.
+           05  FILLER                     PIC X(08) VALUE '30 - 39 '.
+           05  FILLER                     PIC X(08) VALUE '40 - 49 '.
+           05  FILLER                     PIC X(08) VALUE '50 - 59 '.
+           05  FILLER                     PIC X(08) VALUE '60 - 69 '.
+           05  FILLER                     PIC X(08) VALUE '70 - 79 '.
+           05  FILLER                     PIC X(08) VALUE '80 - 89 '.
+           05  FILLER                     PIC X(08) VALUE '90 - 99 '.
+           05  FILLER                     PIC X(08) VALUE '100 & UP'.
+
+       01  FILLER REDEFINES WT-BAND-LABELS.
+           05  WT-BAND-LABEL OCCURS 11 TIMES
+                   INDEXED BY LABEL-IX    PIC X(08).
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40) VALUE
+               'CSAGADIS - PER-SAILING AGE DISTRIBUTION'.
+           05  FILLER                      PIC X(92) VALUE SPACES.
+
+       01  WS-SAILING-HEADING.
+           05  FILLER                      PIC X(10) VALUE
+               'SAILING: '.
+           05  WS-SH-SAILING-ID            PIC X(08).
+           05  FILLER                      PIC X(114) VALUE SPACES.
+
+       01  WS-BAND-LINE.
+           05  FILLER                      PIC X(06) VALUE SPACES.
+           05  WS-BL-LABEL                 PIC X(08).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-BL-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(108) VALUE SPACES.
+
+       01  WS-BLANK-LINE                   PIC X(132) VALUE SPACES.
+
+           COPY CSAGECAL.
+
+080926 77  WC-CSAGBRCO                      PIC X(08) VALUE 'CSAGBRCO'.
+
+080926     COPY CSAGBRCO.
+
+      ******************************************************************
+      *          PROCEDURE DIVISION                                   *
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-PAX     THRU 2000-EXIT
+               UNTIL WS-EOF.
+
+           PERFORM 8000-TERMINATE       THRU 8000-EXIT.
+
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN FILES, WRITE HEADING, PRIME THE READ   *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+
+           OPEN INPUT  PASSENGER-FILE.
+           OPEN OUTPUT AGEDIST-RPT.
+
+           WRITE ADIS-LINE                FROM WS-HEADING-1.
+
+           PERFORM 1200-READ-PAX          THRU 1200-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-READ-PAX - READ ONE PASSENGER RECORD                    *
+      *----------------------------------------------------------------*
+       1200-READ-PAX.
+
+           READ PASSENGER-FILE
+               AT END
+                   SET WS-EOF             TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-PROCESS-PAX - BREAK ON SAILING ID CHANGE, THEN BUCKET    *
+      *                     THIS PASSENGER'S AGE INTO ITS BAND         *
+      *----------------------------------------------------------------*
+       2000-PROCESS-PAX.
+
+           IF  NOT WS-FIRST-SAILING
+           AND CSPAX-SAILING-ID NOT = WS-CURRENT-SAILING-ID
+               PERFORM 3000-PRINT-SAILING THRU 3000-EXIT
+           END-IF.
+
+           IF  CSPAX-SAILING-ID NOT = WS-CURRENT-SAILING-ID
+               MOVE CSPAX-SAILING-ID      TO WS-CURRENT-SAILING-ID
+               MOVE 'N'                   TO WS-FIRST-SAILING-SWITCH
+           END-IF.
+
+           PERFORM 2100-CALC-AGE-AND-BUCKET THRU 2100-EXIT.
+
+           PERFORM 1200-READ-PAX          THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-CALC-AGE-AND-BUCKET - CALL CSAGECAL AND TALLY THE BAND   *
+      *----------------------------------------------------------------*
+       2100-CALC-AGE-AND-BUCKET.
+
+           MOVE CSPAX-BIRTH-CCYYMMDD      TO CSAGECAL-I-BIRTH-CCYYMMDD.
+           MOVE CSPAX-DEPART-DATE-GREG    TO
+               CSAGECAL-I-DEPART-DATE-GREG.
+           MOVE SPACES                    TO
+               CSAGECAL-I-DEPART-DATE-INTL.
+           MOVE SPACES                    TO
+               CSAGECAL-I-MILESTONE-DATE-INTL.
+           MOVE ZERO                      TO
+               CSAGECAL-I-MILESTONE-DATE-GREG.
+080926     MOVE CSPAX-BRAND-CODE          TO CSAGBRCO-I-BRAND-CODE.
+080926     MOVE CSPAX-ITINERARY-CODE      TO CSAGBRCO-I-ITINERARY-CODE.
+080926     CALL WC-CSAGBRCO               USING CSAGBRCO-PARMS.
+080926     MOVE CSAGBRCO-O-CUTOFF-YEARS   TO
+080926         CSAGECAL-I-CALC-AGE-IN-MONTHS.
+
+           CALL 'CSAGECAL'                USING CSAGECAL-PARMS.
+
+           IF  CSAGECAL-O-RC-OK
+               PERFORM 2200-ADD-TO-BAND   THRU 2200-EXIT
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-ADD-TO-BAND - ADD ONE TO THE 10-YEAR BAND THIS          *
+      *                     PASSENGER'S AGE FALLS INTO                 *
+      *----------------------------------------------------------------*
+       2200-ADD-TO-BAND.
+
+           SET BAND-IX                    TO 11.
+
+           IF  CSAGECAL-O-AGE-YEARS < 100
+               DIVIDE CSAGECAL-O-AGE-YEARS BY 10
+                   GIVING WS-BAND-DIVIDE
+               COMPUTE BAND-IX = WS-BAND-DIVIDE + 1
+           END-IF.
+
+           ADD 1 TO WT-BAND-COUNT (BAND-IX).
+
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-PRINT-SAILING - PRINT THE BAND COUNTS FOR THE SAILING    *
+      *                       JUST FINISHED AND RESET FOR THE NEXT ONE *
+      *----------------------------------------------------------------*
+       3000-PRINT-SAILING.
+
+           WRITE ADIS-LINE                FROM WS-BLANK-LINE.
+
+           MOVE WS-CURRENT-SAILING-ID     TO WS-SH-SAILING-ID.
+           WRITE ADIS-LINE                FROM WS-SAILING-HEADING.
+
+           PERFORM 3100-PRINT-BAND        THRU 3100-EXIT
+               VARYING BAND-IX FROM 1 BY 1
+               UNTIL BAND-IX > 11.
+
+           PERFORM 3200-RESET-BANDS       THRU 3200-EXIT
+               VARYING BAND-IX FROM 1 BY 1
+               UNTIL BAND-IX > 11.
+
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3100-PRINT-BAND - ONE DETAIL LINE PER AGE BAND                *
+      *----------------------------------------------------------------*
+       3100-PRINT-BAND.
+
+           SET LABEL-IX                   TO BAND-IX.
+           MOVE WT-BAND-LABEL (LABEL-IX)   TO WS-BL-LABEL.
+           MOVE WT-BAND-COUNT (BAND-IX)    TO WS-BL-COUNT.
+           WRITE ADIS-LINE                 FROM WS-BAND-LINE.
+
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3200-RESET-BANDS - ZERO OUT THE BAND COUNTERS FOR THE NEXT    *
+      *                     SAILING                                    *
+      *----------------------------------------------------------------*
+       3200-RESET-BANDS.
+
+           MOVE ZERO                      TO WT-BAND-COUNT (BAND-IX).
+
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-TERMINATE - PRINT THE LAST SAILING'S BANDS AND CLOSE     *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+
+           IF  NOT WS-FIRST-SAILING
+               PERFORM 3000-PRINT-SAILING THRU 3000-EXIT
+           END-IF.
+
+           CLOSE PASSENGER-FILE.
+           CLOSE AGEDIST-RPT.
+
+       8000-EXIT.
+           EXIT.
+      *****************  END OF SOURCE PROGRAM  ***********************
